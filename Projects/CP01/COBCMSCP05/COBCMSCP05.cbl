@@ -0,0 +1,247 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBCMSCP05.
+       DATE-WRITTEN. 08/08/2026.
+       AUTHOR. COLBY SNOW.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAMPRESIN
+           ASSIGN TO
+           "C:\IHCC\COBOLSP20\PROJECTS\CP01\COBCMSCP01\CAMPRES.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SUMMARYOUT
+           ASSIGN TO
+           "C:\IHCC\COBOLSP20\PROJECTS\CP01\COBCMSCP05\SUMMARY.PRT"
+           ORGANIZATION IS RECORD SEQUENTIAL.
+           SELECT SORTWORK
+           ASSIGN TO
+           "C:\IHCC\COBOLSP20\PROJECTS\CP01\COBCMSCP05\SRTWORK.TMP".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CAMPRESIN
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 155 CHARACTERS
+           DATA RECORD IS PRTLINE.
+
+       COPY 'VAL.CPY'.
+
+       FD SUMMARYOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS SUMMARYLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+
+       01 SUMMARYLINE PIC X(132).
+
+      * SORT WORK RECORD - SAME LAYOUT AS VAL-REC SO SORT USING
+      * CAMPRESIN GIVES EACH FIELD THE SAME POSITION.
+       SD SORTWORK.
+
+       01 SRT-REC.
+           05 SRT-CONFIRM-NUM        PIC X(18).
+           05 SRT-CAMPGROUND         PIC X(25).
+           05 SRT-SITE               PIC X99.
+           05 SRT-DATE               PIC 9(8).
+           05 SRT-END-DATE           PIC 9(8).
+           05 SRT-LEN-STAY           PIC 99.
+           05 SRT-NAME               PIC X(42).
+           05 SRT-AMT                PIC S9(3)V99.
+           05 SRT-CCTYPE             PIC X(16).
+           05 SRT-CCNUM-MASKED.
+               10 FILLER             PIC X(4).
+               10 FILLER             PIC X.
+               10 FILLER             PIC X(4).
+               10 FILLER             PIC X.
+               10 FILLER             PIC X(4).
+               10 FILLER             PIC X.
+               10 SRT-CCNUM-LAST4    PIC 9(4).
+           05 SRT-CCEXP              PIC 9(8).
+           05 SRT-CANCEL-SW          PIC X.
+               88 SRT-CANCELLED      VALUE 'Y'.
+
+       WORKING-STORAGE SECTION.
+
+       01 WORKSPACE.
+           05 SORT-EOF-SW       PIC X       VALUE 'N'.
+           05 FIRST-BREAK-SW    PIC X       VALUE 'Y'.
+           05 C-PCTR            PIC 99      VALUE ZEROS.
+           05 C-BRK-SITE-NIGHTS PIC 9(6)    VALUE ZERO.
+           05 C-BRK-REVENUE     PIC S9(7)V99 VALUE ZERO.
+           05 C-GRAND-NIGHTS    PIC 9(7)    VALUE ZERO.
+           05 C-GRAND-REVENUE   PIC S9(8)V99 VALUE ZERO.
+           05 WK-PREV-CAMPGROUND PIC X(25)  VALUE SPACES.
+           05 LOAD-MORE-SW      PIC X       VALUE 'Y'.
+           05 SKIP-SW           PIC X       VALUE 'N'.
+           05 C-CANCELLED-CTR   PIC 9(4)    VALUE ZERO.
+
+      * CONFIRMATION NUMBERS OF RESERVATIONS CANCELLED VIA A LATER
+      * CANCELLATION MARKER ROW (SEE COBCMSCP01 L4-CANCEL-WRITE-
+      * CAMPRES) - LOADED BY L3-LOAD-CANCELLATIONS SO L2-SUMMARIZE CAN
+      * NET CANCELLED RESERVATIONS OUT OF THE REVENUE/OCCUPANCY TOTALS.
+       01 CANCELLED-TABLE.
+           05 CANCELLED-ENTRY PIC X(18) OCCURS 3000 TIMES
+               INDEXED BY CANCELLED-INDEX.
+
+       01 CURRENT-DATE-AND-TIME.
+         05 CUR-DATE.
+           10 CUR-YY PIC 9(4).
+           10 CUR-MM PIC 99.
+           10 CUR-DD PIC 99.
+         05 I-TIME PIC X(11).
+
+       01 TITLE-LINE.
+         05 FILLER PIC X(6) VALUE "DATE: ".
+         05 O-CUR-MM PIC 99.
+         05 FILLER PIC X VALUE "/".
+         05 O-CUR-DD PIC 99.
+         05 FILLER PIC X VALUE "/".
+         05 O-CUR-YY PIC 9999.
+         05 FILLER PIC X(30) VALUE SPACES.
+         05 FILLER PIC X(38) VALUE
+            "CAMPGROUND REVENUE/OCCUPANCY SUMMARY".
+         05 FILLER PIC X(30) VALUE SPACES.
+         05 FILLER PIC X(6) VALUE "PAGE: ".
+         05 O-PCTR PIC X(2).
+
+       01 SUMMARY-COLUMN-HEADINGS.
+           05 FILLER   PIC X(27) VALUE "CAMPGROUND".
+           05 FILLER   PIC X(18) VALUE "SITE-NIGHTS".
+           05 FILLER   PIC X(18) VALUE "REVENUE".
+           05 FILLER   PIC X(69) VALUE SPACES.
+
+       01 SUMMARY-BREAK-LINE.
+           05 O-BRK-CAMPGROUND  PIC X(27).
+           05 O-BRK-NIGHTS      PIC ZZZ,ZZ9.
+           05 FILLER            PIC X(8) VALUE SPACES.
+           05 O-BRK-REVENUE     PIC $$$,$$$,$$9.99.
+           05 FILLER            PIC X(76) VALUE SPACES.
+
+       01 SUMMARY-GRAND-LINE.
+           05 FILLER            PIC X(27) VALUE "RUN TOTAL".
+           05 O-GRAND-NIGHTS    PIC ZZZ,ZZ9.
+           05 FILLER            PIC X(8) VALUE SPACES.
+           05 O-GRAND-REVENUE   PIC $$$,$$$,$$9.99.
+           05 FILLER            PIC X(76) VALUE SPACES.
+
+       01 BLANK-LINE       PIC X(132)      VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       L1-MAIN.
+           PERFORM L2-INIT.
+           PERFORM L3-LOAD-CANCELLATIONS.
+           SORT SORTWORK ON ASCENDING KEY SRT-CAMPGROUND SRT-SITE
+               USING CAMPRESIN
+               OUTPUT PROCEDURE IS L2-SUMMARIZE THRU
+                   L2-SUMMARIZE-EXIT.
+           PERFORM L2-CLOSING.
+           STOP RUN.
+
+       L2-INIT.
+           OPEN OUTPUT SUMMARYOUT.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE CUR-YY TO O-CUR-YY.
+           MOVE CUR-MM TO O-CUR-MM.
+           MOVE CUR-DD TO O-CUR-DD.
+           PERFORM L3-HEADINGS.
+
+       L2-SUMMARIZE.
+           RETURN SORTWORK
+               AT END
+                   MOVE 'Y' TO SORT-EOF-SW.
+           PERFORM UNTIL SORT-EOF-SW = 'Y'
+               PERFORM L4-CHECK-SORT-SKIP
+               IF SKIP-SW NOT = 'Y'
+                   PERFORM L3-CONTROL-BREAK
+                   ADD SRT-LEN-STAY TO C-BRK-SITE-NIGHTS
+                   ADD SRT-AMT TO C-BRK-REVENUE
+               END-IF
+               RETURN SORTWORK
+                   AT END
+                       MOVE 'Y' TO SORT-EOF-SW
+           END-PERFORM.
+           IF FIRST-BREAK-SW = 'N'
+               PERFORM L3-WRITE-BREAK.
+
+       L2-SUMMARIZE-EXIT.
+           EXIT.
+
+      * FIRST PASS OVER CAMPRES.DAT (BEFORE THE SORT STATEMENT REOPENS
+      * IT) TO COLLECT THE CONFIRMATION NUMBER OF EVERY CANCELLATION
+      * MARKER ROW, SO L2-SUMMARIZE CAN NET CANCELLED RESERVATIONS OUT
+      * INSTEAD OF COUNTING CANCELLED REVENUE AND SITE-NIGHTS.
+       L3-LOAD-CANCELLATIONS.
+           OPEN INPUT CAMPRESIN.
+           PERFORM UNTIL LOAD-MORE-SW = 'N'
+               READ CAMPRESIN
+                   AT END
+                       MOVE 'N' TO LOAD-MORE-SW
+                   NOT AT END
+                       IF VAL-CANCELLED AND C-CANCELLED-CTR < 3000
+                           ADD 1 TO C-CANCELLED-CTR
+                           SET CANCELLED-INDEX TO C-CANCELLED-CTR
+                           MOVE O-CONFIRM-NUM TO
+                               CANCELLED-ENTRY(CANCELLED-INDEX)
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE CAMPRESIN.
+
+      * SKIPS A CANCELLATION MARKER ROW ITSELF AND ANY RESERVATION ROW
+      * WHOSE CONFIRMATION NUMBER WAS LATER CANCELLED.
+       L4-CHECK-SORT-SKIP.
+           MOVE 'N' TO SKIP-SW.
+           IF SRT-CANCELLED
+               MOVE 'Y' TO SKIP-SW
+           ELSE
+               PERFORM VARYING CANCELLED-INDEX FROM 1 BY 1
+                   UNTIL CANCELLED-INDEX > C-CANCELLED-CTR
+                   IF CANCELLED-ENTRY(CANCELLED-INDEX) = SRT-CONFIRM-NUM
+                       MOVE 'Y' TO SKIP-SW
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+      * PRINTS THE PRIOR CAMPGROUND'S SITE-NIGHTS/REVENUE LINE AND
+      * RESETS THE ACCUMULATORS WHENEVER THE CAMPGROUND CHANGES.
+       L3-CONTROL-BREAK.
+           IF FIRST-BREAK-SW = 'Y'
+               MOVE 'N' TO FIRST-BREAK-SW
+               MOVE SRT-CAMPGROUND TO WK-PREV-CAMPGROUND
+           ELSE
+               IF SRT-CAMPGROUND NOT = WK-PREV-CAMPGROUND
+                   PERFORM L3-WRITE-BREAK
+                   MOVE SRT-CAMPGROUND TO WK-PREV-CAMPGROUND
+                   MOVE ZERO TO C-BRK-SITE-NIGHTS
+                   MOVE ZERO TO C-BRK-REVENUE.
+
+       L3-WRITE-BREAK.
+           MOVE WK-PREV-CAMPGROUND TO O-BRK-CAMPGROUND.
+           MOVE C-BRK-SITE-NIGHTS TO O-BRK-NIGHTS.
+           MOVE C-BRK-REVENUE TO O-BRK-REVENUE.
+           WRITE SUMMARYLINE FROM SUMMARY-BREAK-LINE
+               AFTER ADVANCING 1 LINE.
+           ADD C-BRK-SITE-NIGHTS TO C-GRAND-NIGHTS.
+           ADD C-BRK-REVENUE TO C-GRAND-REVENUE.
+
+       L3-HEADINGS.
+           ADD 1 TO C-PCTR.
+           MOVE C-PCTR TO O-PCTR.
+           WRITE SUMMARYLINE FROM TITLE-LINE
+             AFTER ADVANCING PAGE.
+           WRITE SUMMARYLINE FROM BLANK-LINE
+             AFTER ADVANCING 1 LINE.
+           WRITE SUMMARYLINE FROM SUMMARY-COLUMN-HEADINGS
+             AFTER ADVANCING 1 LINE.
+
+       L2-CLOSING.
+           MOVE C-GRAND-NIGHTS TO O-GRAND-NIGHTS.
+           MOVE C-GRAND-REVENUE TO O-GRAND-REVENUE.
+           WRITE SUMMARYLINE FROM BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE SUMMARYLINE FROM SUMMARY-GRAND-LINE
+               AFTER ADVANCING 1 LINE.
+           CLOSE SUMMARYOUT.
