@@ -0,0 +1,260 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBCMSCP06.
+       DATE-WRITTEN. 08/08/2026.
+       AUTHOR. COLBY SNOW.
+       DATE-COMPILED.
+
+      * INQUIRY UTILITY - SEARCHES CAMPRES.DAT BY GUEST NAME,
+      * CAMPGROUND/SITE, OR ARRIVAL DATE RANGE AND REPRINTS THE
+      * MATCHING VAL-REC(S) SO GUEST SERVICES DOES NOT HAVE TO PAGE
+      * THROUGH THE WHOLE REPORT BY EYE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAMPRESIN
+           ASSIGN TO
+           "C:\IHCC\COBOLSP20\PROJECTS\CP01\COBCMSCP01\CAMPRES.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPRINTOUT
+           ASSIGN TO
+           "C:\IHCC\COBOLSP20\PROJECTS\CP01\COBCMSCP06\REPRINT.PRT"
+           ORGANIZATION IS RECORD SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CAMPRESIN
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 155 CHARACTERS
+           DATA RECORD IS PRTLINE.
+
+       COPY 'VAL.CPY'.
+
+       FD REPRINTOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS REPRINTLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+
+       01 REPRINTLINE PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01 WORKSPACE.
+           05 MORE-RECS        PIC XXX     VALUE "YES".
+           05 C-PCTR           PIC 99      VALUE ZEROS.
+           05 C-MATCH-CTR      PIC 9(5)    VALUE ZERO.
+           05 MATCH-SW         PIC X       VALUE 'N'.
+           05 SKIP-SW          PIC X       VALUE 'N'.
+           05 C-CANCELLED-CTR  PIC 9(4)    VALUE ZERO.
+
+      * CONFIRMATION NUMBERS OF RESERVATIONS CANCELLED VIA A LATER
+      * CANCELLATION MARKER ROW (SEE COBCMSCP01 L4-CANCEL-WRITE-
+      * CAMPRES) - LOADED BY L3-LOAD-CANCELLATIONS SO THE MAIN PASS
+      * BELOW CAN SKIP A RESERVATION THAT HAS SINCE BEEN CANCELLED.
+       01 CANCELLED-TABLE.
+           05 CANCELLED-ENTRY PIC X(18) OCCURS 3000 TIMES
+               INDEXED BY CANCELLED-INDEX.
+
+       01 WK-SEARCH-TYPE       PIC X       VALUE SPACES.
+           88 SEARCH-BY-NAME   VALUE 'N'.
+           88 SEARCH-BY-SITE   VALUE 'S'.
+           88 SEARCH-BY-DATE   VALUE 'D'.
+
+       01 WK-SEARCH-NAME       PIC X(42)   VALUE SPACES.
+       01 WK-SEARCH-CAMPGROUND PIC X(25)   VALUE SPACES.
+       01 WK-SEARCH-SITE       PIC X99     VALUE SPACES.
+       01 WK-SEARCH-START      PIC 9(8)    VALUE ZERO.
+       01 WK-SEARCH-END        PIC 9(8)    VALUE 99999999.
+
+       01 CURRENT-DATE-AND-TIME.
+         05 CUR-DATE.
+           10 CUR-YY PIC 9(4).
+           10 CUR-MM PIC 99.
+           10 CUR-DD PIC 99.
+         05 I-TIME PIC X(11).
+
+       01 TITLE-LINE.
+         05 FILLER PIC X(6) VALUE "DATE: ".
+         05 O-CUR-MM PIC 99.
+         05 FILLER PIC X VALUE "/".
+         05 O-CUR-DD PIC 99.
+         05 FILLER PIC X VALUE "/".
+         05 O-CUR-YY PIC 9999.
+         05 FILLER PIC X(37) VALUE SPACES.
+         05 FILLER PIC X(28) VALUE "RESERVATION LOOKUP".
+         05 FILLER PIC X(31) VALUE SPACES.
+         05 FILLER PIC X(6) VALUE "PAGE: ".
+         05 O-PCTR PIC X(2).
+
+       01 LOOKUP-COLUMN-HEADINGS.
+           05 FILLER   PIC X(19) VALUE "CONFIRM #".
+           05 FILLER   PIC X(27) VALUE "CAMPGROUND".
+           05 FILLER   PIC X(6)  VALUE "SITE".
+           05 FILLER   PIC X(30) VALUE "GUEST NAME".
+           05 FILLER   PIC X(9)  VALUE "ARRIVE".
+           05 FILLER   PIC X(9)  VALUE "DEPART".
+           05 FILLER   PIC X(10) VALUE "AMOUNT".
+           05 FILLER   PIC X(22) VALUE SPACES.
+
+       01 LOOKUP-DETAIL-LINE.
+           05 O-L-CONFIRM-NUM  PIC X(19).
+           05 O-L-CAMPGROUND   PIC X(27).
+           05 O-L-SITE         PIC X(6).
+           05 O-L-NAME         PIC X(30).
+           05 O-L-DATE         PIC 9(8).
+           05 FILLER           PIC X       VALUE SPACES.
+           05 O-L-END-DATE     PIC 9(8).
+           05 FILLER           PIC X       VALUE SPACES.
+           05 O-L-AMT          PIC $$$,$$9.99.
+           05 FILLER           PIC X(14)   VALUE SPACES.
+
+       01 LOOKUP-NONE-LINE.
+           05 FILLER   PIC X(30) VALUE "NO MATCHING RESERVATIONS".
+           05 FILLER   PIC X(102) VALUE SPACES.
+
+       01 BLANK-LINE       PIC X(132)      VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       L1-MAIN.
+           PERFORM L2-INIT.
+           PERFORM L2-MAINLINE
+               UNTIL MORE-RECS = "NO".
+           PERFORM L2-CLOSING.
+           STOP RUN.
+
+       L2-INIT.
+           DISPLAY "RESERVATION LOOKUP".
+           DISPLAY "SEARCH BY: (N)AME  (S)ITE  (D)ATE RANGE".
+           ACCEPT WK-SEARCH-TYPE FROM CONSOLE.
+           EVALUATE TRUE
+               WHEN SEARCH-BY-NAME
+                   DISPLAY "ENTER GUEST NAME AS LAST, FIRST: "
+                   ACCEPT WK-SEARCH-NAME FROM CONSOLE
+               WHEN SEARCH-BY-SITE
+                   DISPLAY "ENTER CAMPGROUND: "
+                   ACCEPT WK-SEARCH-CAMPGROUND FROM CONSOLE
+                   DISPLAY "ENTER SITE: "
+                   ACCEPT WK-SEARCH-SITE FROM CONSOLE
+               WHEN SEARCH-BY-DATE
+                   DISPLAY "ENTER START DATE (YYYYMMDD): "
+                   ACCEPT WK-SEARCH-START FROM CONSOLE
+                   DISPLAY "ENTER END DATE (YYYYMMDD): "
+                   ACCEPT WK-SEARCH-END FROM CONSOLE
+           END-EVALUATE.
+           PERFORM L3-LOAD-CANCELLATIONS.
+           OPEN INPUT CAMPRESIN.
+           OPEN OUTPUT REPRINTOUT.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE CUR-YY TO O-CUR-YY.
+           MOVE CUR-MM TO O-CUR-MM.
+           MOVE CUR-DD TO O-CUR-DD.
+           PERFORM L3-HEADINGS.
+           PERFORM L3-READ.
+
+       L2-MAINLINE.
+           PERFORM L3-CHECK-MATCH.
+           IF MATCH-SW = 'Y'
+               PERFORM L3-OUTPUT.
+           PERFORM L3-READ.
+
+       L3-CHECK-MATCH.
+           MOVE 'N' TO MATCH-SW.
+           EVALUATE TRUE
+               WHEN SEARCH-BY-NAME
+                   IF O-NAME = WK-SEARCH-NAME
+                       MOVE 'Y' TO MATCH-SW
+                   END-IF
+               WHEN SEARCH-BY-SITE
+                   IF O-CAMPGROUND = WK-SEARCH-CAMPGROUND
+                       AND O-SITE = WK-SEARCH-SITE
+                       MOVE 'Y' TO MATCH-SW
+                   END-IF
+               WHEN SEARCH-BY-DATE
+                   IF O-DATE >= WK-SEARCH-START
+                       AND O-DATE <= WK-SEARCH-END
+                       MOVE 'Y' TO MATCH-SW
+                   END-IF
+           END-EVALUATE.
+
+      * FIRST PASS OVER CAMPRES.DAT TO COLLECT THE CONFIRMATION NUMBER
+      * OF EVERY CANCELLATION MARKER ROW, SO THE MAIN PASS BELOW CAN
+      * NET CANCELLED RESERVATIONS OUT INSTEAD OF RETURNING A
+      * CANCELLED BOOKING AS A CURRENT MATCH.
+       L3-LOAD-CANCELLATIONS.
+           OPEN INPUT CAMPRESIN.
+           PERFORM UNTIL MORE-RECS = "NO"
+               READ CAMPRESIN
+                   AT END
+                       MOVE "NO" TO MORE-RECS
+                   NOT AT END
+                       IF VAL-CANCELLED AND C-CANCELLED-CTR < 3000
+                           ADD 1 TO C-CANCELLED-CTR
+                           SET CANCELLED-INDEX TO C-CANCELLED-CTR
+                           MOVE O-CONFIRM-NUM TO
+                               CANCELLED-ENTRY(CANCELLED-INDEX)
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE CAMPRESIN.
+           MOVE "YES" TO MORE-RECS.
+
+      * SKIPS FORWARD OVER CANCELLATION MARKER ROWS AND OVER ANY
+      * RESERVATION ROW WHOSE CONFIRMATION NUMBER WAS LATER CANCELLED,
+      * SO L2-MAINLINE ONLY EVER SEES RESERVATIONS STILL ACTIVE.
+       L3-READ.
+           PERFORM L4-READ-CAMPRESIN.
+           PERFORM UNTIL MORE-RECS = "NO" OR SKIP-SW NOT = 'Y'
+               PERFORM L4-READ-CAMPRESIN
+           END-PERFORM.
+
+       L4-READ-CAMPRESIN.
+           READ CAMPRESIN
+               AT END
+                   MOVE "NO" TO MORE-RECS
+           END-READ.
+           MOVE 'N' TO SKIP-SW.
+           IF MORE-RECS NOT = "NO"
+               IF VAL-CANCELLED
+                   MOVE 'Y' TO SKIP-SW
+               ELSE
+                   PERFORM L4-CHECK-CANCELLED-TABLE
+               END-IF
+           END-IF.
+
+       L4-CHECK-CANCELLED-TABLE.
+           PERFORM VARYING CANCELLED-INDEX FROM 1 BY 1
+               UNTIL CANCELLED-INDEX > C-CANCELLED-CTR
+               IF CANCELLED-ENTRY(CANCELLED-INDEX) = O-CONFIRM-NUM
+                   MOVE 'Y' TO SKIP-SW
+               END-IF
+           END-PERFORM.
+
+       L3-HEADINGS.
+           ADD 1 TO C-PCTR.
+           MOVE C-PCTR TO O-PCTR.
+           WRITE REPRINTLINE FROM TITLE-LINE
+             AFTER ADVANCING PAGE.
+           WRITE REPRINTLINE FROM BLANK-LINE
+             AFTER ADVANCING 1 LINE.
+           WRITE REPRINTLINE FROM LOOKUP-COLUMN-HEADINGS
+             AFTER ADVANCING 1 LINE.
+
+       L3-OUTPUT.
+           ADD 1 TO C-MATCH-CTR.
+           MOVE O-CONFIRM-NUM TO O-L-CONFIRM-NUM.
+           MOVE O-CAMPGROUND TO O-L-CAMPGROUND.
+           MOVE O-SITE TO O-L-SITE.
+           MOVE O-NAME TO O-L-NAME.
+           MOVE O-DATE TO O-L-DATE.
+           MOVE O-END-DATE TO O-L-END-DATE.
+           MOVE O-AMT TO O-L-AMT.
+           WRITE REPRINTLINE FROM LOOKUP-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+
+       L2-CLOSING.
+           IF C-MATCH-CTR = 0
+               WRITE REPRINTLINE FROM LOOKUP-NONE-LINE
+                   AFTER ADVANCING 1 LINE.
+           CLOSE CAMPRESIN.
+           CLOSE REPRINTOUT.
