@@ -0,0 +1,260 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBCMSCP03.
+       DATE-WRITTEN. 08/08/2026.
+       AUTHOR. COLBY SNOW.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAMPRESIN
+           ASSIGN TO
+           "C:\IHCC\COBOLSP20\PROJECTS\CP01\COBCMSCP01\CAMPRES.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MANIFESTOUT
+           ASSIGN TO
+           "C:\IHCC\COBOLSP20\PROJECTS\CP01\COBCMSCP03\MANIFEST.PRT"
+           ORGANIZATION IS RECORD SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CAMPRESIN
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 155 CHARACTERS
+           DATA RECORD IS PRTLINE.
+
+       COPY 'VAL.CPY'.
+
+       FD MANIFESTOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS MANIFESTLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+
+       01 MANIFESTLINE PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01 WORKSPACE.
+           05 MORE-RECS        PIC XXX     VALUE "YES".
+           05 C-PCTR           PIC 99      VALUE ZEROS.
+           05 C-ARR-CTR        PIC 9(4)    VALUE ZERO.
+           05 C-DEP-CTR        PIC 9(4)    VALUE ZERO.
+           05 SKIP-SW           PIC X      VALUE 'N'.
+           05 C-CANCELLED-CTR   PIC 9(4)   VALUE ZERO.
+
+      * CONFIRMATION NUMBERS OF RESERVATIONS CANCELLED VIA A LATER
+      * CANCELLATION MARKER ROW (SEE COBCMSCP01 L4-CANCEL-WRITE-
+      * CAMPRES) - LOADED BY L3-LOAD-CANCELLATIONS SO THE MAIN PASS
+      * BELOW CAN SKIP A RESERVATION THAT HAS SINCE BEEN CANCELLED.
+       01 CANCELLED-TABLE.
+           05 CANCELLED-ENTRY PIC X(18) OCCURS 3000 TIMES
+               INDEXED BY CANCELLED-INDEX.
+
+       01 CURRENT-DATE-AND-TIME.
+         05 CUR-DATE.
+           10 CUR-YY PIC 9(4).
+           10 CUR-MM PIC 99.
+           10 CUR-DD PIC 99.
+         05 I-TIME PIC X(11).
+
+       01 CUR-DATE-AND-TIME-NUM REDEFINES CURRENT-DATE-AND-TIME.
+           05 CUR-DATE-NUM         PIC 9(8).
+           05 CUR-TIME             PIC X(11).
+
+       01 TITLE-LINE.
+         05 FILLER PIC X(6) VALUE "DATE: ".
+         05 O-CUR-MM PIC 99.
+         05 FILLER PIC X VALUE "/".
+         05 O-CUR-DD PIC 99.
+         05 FILLER PIC X VALUE "/".
+         05 O-CUR-YY PIC 9999.
+         05 FILLER PIC X(32) VALUE SPACES.
+         05 FILLER PIC X(38) VALUE "DAILY ARRIVAL/DEPARTURE MANIFEST".
+         05 FILLER PIC X(30) VALUE SPACES.
+         05 FILLER PIC X(6) VALUE "PAGE: ".
+         05 O-PCTR PIC X(2).
+
+       01 ARRIVALS-HEADING.
+           05 FILLER   PIC X(20) VALUE "ARRIVALS TODAY".
+           05 FILLER   PIC X(112) VALUE SPACES.
+
+       01 DEPARTURES-HEADING.
+           05 FILLER   PIC X(20) VALUE "DEPARTURES TODAY".
+           05 FILLER   PIC X(112) VALUE SPACES.
+
+       01 MANIFEST-COLUMN-HEADINGS.
+           05 FILLER   PIC X(19) VALUE "CONFIRM #".
+           05 FILLER   PIC X(27) VALUE "CAMPGROUND".
+           05 FILLER   PIC X(6)  VALUE "SITE".
+           05 FILLER   PIC X(43) VALUE "GUEST NAME".
+           05 FILLER   PIC X(37) VALUE SPACES.
+
+       01 MANIFEST-DETAIL-LINE.
+           05 O-M-CONFIRM-NUM  PIC X(19).
+           05 O-M-CAMPGROUND   PIC X(27).
+           05 O-M-SITE         PIC X(6).
+           05 O-M-NAME         PIC X(43).
+           05 FILLER           PIC X(37) VALUE SPACES.
+
+       01 MANIFEST-NONE-LINE.
+           05 FILLER   PIC X(30) VALUE "NONE".
+           05 FILLER   PIC X(102) VALUE SPACES.
+
+       01 BLANK-LINE       PIC X(132)      VALUE SPACES.
+
+       01 ARR-TABLE.
+           05 ARR-ENTRY OCCURS 500 TIMES INDEXED BY ARR-INDEX.
+               10 ARR-CONFIRM-NUM  PIC X(18).
+               10 ARR-CAMPGROUND   PIC X(25).
+               10 ARR-SITE         PIC X(3).
+               10 ARR-NAME         PIC X(42).
+
+       01 DEP-TABLE.
+           05 DEP-ENTRY OCCURS 500 TIMES INDEXED BY DEP-INDEX.
+               10 DEP-CONFIRM-NUM  PIC X(18).
+               10 DEP-CAMPGROUND   PIC X(25).
+               10 DEP-SITE         PIC X(3).
+               10 DEP-NAME         PIC X(42).
+
+       PROCEDURE DIVISION.
+       L1-MAIN.
+           PERFORM L2-INIT.
+           PERFORM L2-MAINLINE
+               UNTIL MORE-RECS = "NO".
+           PERFORM L2-CLOSING.
+           STOP RUN.
+
+       L2-INIT.
+           PERFORM L3-LOAD-CANCELLATIONS.
+           OPEN INPUT CAMPRESIN.
+           OPEN OUTPUT MANIFESTOUT.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE CUR-YY TO O-CUR-YY.
+           MOVE CUR-MM TO O-CUR-MM.
+           MOVE CUR-DD TO O-CUR-DD.
+           PERFORM L3-HEADINGS.
+           PERFORM L3-READ.
+
+       L2-MAINLINE.
+           IF O-DATE = CUR-DATE-NUM
+               IF C-ARR-CTR < 500
+                   ADD 1 TO C-ARR-CTR
+                   SET ARR-INDEX TO C-ARR-CTR
+                   MOVE O-CONFIRM-NUM TO ARR-CONFIRM-NUM(ARR-INDEX)
+                   MOVE O-CAMPGROUND TO ARR-CAMPGROUND(ARR-INDEX)
+                   MOVE O-SITE TO ARR-SITE(ARR-INDEX)
+                   MOVE O-NAME TO ARR-NAME(ARR-INDEX).
+           IF O-END-DATE = CUR-DATE-NUM
+               IF C-DEP-CTR < 500
+                   ADD 1 TO C-DEP-CTR
+                   SET DEP-INDEX TO C-DEP-CTR
+                   MOVE O-CONFIRM-NUM TO DEP-CONFIRM-NUM(DEP-INDEX)
+                   MOVE O-CAMPGROUND TO DEP-CAMPGROUND(DEP-INDEX)
+                   MOVE O-SITE TO DEP-SITE(DEP-INDEX)
+                   MOVE O-NAME TO DEP-NAME(DEP-INDEX).
+           PERFORM L3-READ.
+
+      * FIRST PASS OVER CAMPRES.DAT TO COLLECT THE CONFIRMATION NUMBER
+      * OF EVERY CANCELLATION MARKER ROW, SO THE MAIN PASS BELOW CAN
+      * NET CANCELLED RESERVATIONS OUT INSTEAD OF LISTING A CANCELLED
+      * GUEST ON THE ARRIVAL/DEPARTURE MANIFEST.
+       L3-LOAD-CANCELLATIONS.
+           OPEN INPUT CAMPRESIN.
+           PERFORM UNTIL MORE-RECS = "NO"
+               READ CAMPRESIN
+                   AT END
+                       MOVE "NO" TO MORE-RECS
+                   NOT AT END
+                       IF VAL-CANCELLED AND C-CANCELLED-CTR < 3000
+                           ADD 1 TO C-CANCELLED-CTR
+                           SET CANCELLED-INDEX TO C-CANCELLED-CTR
+                           MOVE O-CONFIRM-NUM TO
+                               CANCELLED-ENTRY(CANCELLED-INDEX)
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE CAMPRESIN.
+           MOVE "YES" TO MORE-RECS.
+
+      * SKIPS FORWARD OVER CANCELLATION MARKER ROWS AND OVER ANY
+      * RESERVATION ROW WHOSE CONFIRMATION NUMBER WAS LATER CANCELLED,
+      * SO L2-MAINLINE ONLY EVER SEES RESERVATIONS STILL ACTIVE.
+       L3-READ.
+           PERFORM L4-READ-CAMPRESIN.
+           PERFORM UNTIL MORE-RECS = "NO" OR SKIP-SW NOT = 'Y'
+               PERFORM L4-READ-CAMPRESIN
+           END-PERFORM.
+
+       L4-READ-CAMPRESIN.
+           READ CAMPRESIN
+               AT END
+                   MOVE "NO" TO MORE-RECS
+           END-READ.
+           MOVE 'N' TO SKIP-SW.
+           IF MORE-RECS NOT = "NO"
+               IF VAL-CANCELLED
+                   MOVE 'Y' TO SKIP-SW
+               ELSE
+                   PERFORM L4-CHECK-CANCELLED-TABLE
+               END-IF
+           END-IF.
+
+       L4-CHECK-CANCELLED-TABLE.
+           PERFORM VARYING CANCELLED-INDEX FROM 1 BY 1
+               UNTIL CANCELLED-INDEX > C-CANCELLED-CTR
+               IF CANCELLED-ENTRY(CANCELLED-INDEX) = O-CONFIRM-NUM
+                   MOVE 'Y' TO SKIP-SW
+               END-IF
+           END-PERFORM.
+
+       L3-HEADINGS.
+           ADD 1 TO C-PCTR.
+           MOVE C-PCTR TO O-PCTR.
+           WRITE MANIFESTLINE FROM TITLE-LINE
+             AFTER ADVANCING PAGE.
+           WRITE MANIFESTLINE FROM BLANK-LINE
+             AFTER ADVANCING 1 LINE.
+
+       L2-CLOSING.
+           WRITE MANIFESTLINE FROM ARRIVALS-HEADING
+               AFTER ADVANCING 1 LINE.
+           WRITE MANIFESTLINE FROM MANIFEST-COLUMN-HEADINGS
+               AFTER ADVANCING 1 LINE.
+           IF C-ARR-CTR = 0
+               WRITE MANIFESTLINE FROM MANIFEST-NONE-LINE
+                   AFTER ADVANCING 1 LINE
+           ELSE
+               PERFORM VARYING ARR-INDEX FROM 1 BY 1
+                   UNTIL ARR-INDEX > C-ARR-CTR
+                   MOVE ARR-CONFIRM-NUM(ARR-INDEX) TO O-M-CONFIRM-NUM
+                   MOVE ARR-CAMPGROUND(ARR-INDEX) TO O-M-CAMPGROUND
+                   MOVE ARR-SITE(ARR-INDEX) TO O-M-SITE
+                   MOVE ARR-NAME(ARR-INDEX) TO O-M-NAME
+                   WRITE MANIFESTLINE FROM MANIFEST-DETAIL-LINE
+                       AFTER ADVANCING 1 LINE
+               END-PERFORM.
+
+           WRITE MANIFESTLINE FROM BLANK-LINE
+               AFTER ADVANCING 2 LINES.
+           WRITE MANIFESTLINE FROM DEPARTURES-HEADING
+               AFTER ADVANCING 1 LINE.
+           WRITE MANIFESTLINE FROM MANIFEST-COLUMN-HEADINGS
+               AFTER ADVANCING 1 LINE.
+           IF C-DEP-CTR = 0
+               WRITE MANIFESTLINE FROM MANIFEST-NONE-LINE
+                   AFTER ADVANCING 1 LINE
+           ELSE
+               PERFORM VARYING DEP-INDEX FROM 1 BY 1
+                   UNTIL DEP-INDEX > C-DEP-CTR
+                   MOVE DEP-CONFIRM-NUM(DEP-INDEX) TO O-M-CONFIRM-NUM
+                   MOVE DEP-CAMPGROUND(DEP-INDEX) TO O-M-CAMPGROUND
+                   MOVE DEP-SITE(DEP-INDEX) TO O-M-SITE
+                   MOVE DEP-NAME(DEP-INDEX) TO O-M-NAME
+                   WRITE MANIFESTLINE FROM MANIFEST-DETAIL-LINE
+                       AFTER ADVANCING 1 LINE
+               END-PERFORM.
+
+           CLOSE CAMPRESIN.
+           CLOSE MANIFESTOUT.
