@@ -0,0 +1,302 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBCMSCP02.
+       DATE-WRITTEN. 08/08/2026.
+       AUTHOR. COLBY SNOW.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAMPRESIN
+           ASSIGN TO
+           "C:\IHCC\COBOLSP20\PROJECTS\CP01\COBCMSCP01\CAMPRES.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONFIRMOUT
+           ASSIGN TO
+           "C:\IHCC\COBOLSP20\PROJECTS\CP01\COBCMSCP02\CONFIRM.PRT"
+           ORGANIZATION IS RECORD SEQUENTIAL.
+      * HOLDS THE COUNT OF CAMPRES.DAT RECORDS ALREADY PROCESSED BY A
+      * PRIOR RUN, SO A RERUN ONLY PRINTS LETTERS FOR RESERVATIONS
+      * CONFIRMED SINCE THEN INSTEAD OF RE-MAILING THE ENTIRE HISTORY
+      * EVERY TIME (CAMPRES.DAT IS APPENDED TO, NEVER TRUNCATED).
+           SELECT LTRCKPT
+           ASSIGN TO
+           "C:\IHCC\COBOLSP20\PROJECTS\CP01\COBCMSCP02\LTRCKPT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WK-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CAMPRESIN
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 155 CHARACTERS
+           DATA RECORD IS PRTLINE.
+
+       COPY 'VAL.CPY'.
+
+       FD CONFIRMOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS CONFIRMLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+
+       01 CONFIRMLINE PIC X(132).
+
+       FD LTRCKPT
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS CKPT-REC.
+
+       01 CKPT-REC.
+           05 CKPT-REC-CTR     PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+
+       01 WORKSPACE.
+           05 MORE-RECS        PIC XXX     VALUE "YES".
+           05 C-PCTR           PIC 99      VALUE ZEROS.
+           05 C-LTR-CTR        PIC 9(5)    VALUE ZERO.
+           05 SKIP-SW           PIC X      VALUE 'N'.
+           05 C-CANCELLED-CTR   PIC 9(4)   VALUE ZERO.
+           05 WK-CKPT-STATUS    PIC XX     VALUE SPACES.
+           05 C-CKPT-COUNT      PIC 9(6)   VALUE ZERO.
+           05 C-REC-CTR         PIC 9(6)   VALUE ZERO.
+           05 C-SKIP-IDX        PIC 9(6)   VALUE ZERO.
+
+      * CONFIRMATION NUMBERS OF RESERVATIONS CANCELLED VIA A LATER
+      * CANCELLATION MARKER ROW (SEE COBCMSCP01 L4-CANCEL-WRITE-
+      * CAMPRES) - LOADED BY L3-LOAD-CANCELLATIONS SO THE MAIN PASS
+      * BELOW CAN SKIP A RESERVATION THAT HAS SINCE BEEN CANCELLED.
+       01 CANCELLED-TABLE.
+           05 CANCELLED-ENTRY PIC X(18) OCCURS 3000 TIMES
+               INDEXED BY CANCELLED-INDEX.
+
+       01 CURRENT-DATE-AND-TIME.
+         05 CUR-DATE.
+           10 CUR-YY PIC 9(4).
+           10 CUR-MM PIC 99.
+           10 CUR-DD PIC 99.
+         05 I-TIME PIC X(11).
+
+       01 TITLE-LINE.
+         05 FILLER PIC X(6) VALUE "DATE: ".
+         05 O-CUR-MM PIC 99.
+         05 FILLER PIC X VALUE "/".
+         05 O-CUR-DD PIC 99.
+         05 FILLER PIC X VALUE "/".
+         05 O-CUR-YY PIC 9999.
+         05 FILLER PIC X(38) VALUE SPACES.
+         05 FILLER PIC X(28) VALUE "GUEST CONFIRMATION LETTERS".
+         05 FILLER PIC X(30) VALUE SPACES.
+         05 FILLER PIC X(6) VALUE "PAGE: ".
+         05 O-PCTR PIC X(2).
+
+       01 BLANK-LINE       PIC X(132)      VALUE SPACES.
+       01 DASH-LINE        PIC X(132)      VALUE ALL "-".
+
+       01 LTR-CONFIRM-LINE.
+           05 FILLER            PIC X(20)  VALUE "CONFIRMATION NUMBER:".
+           05 O-LTR-CONFIRM-NUM PIC X(18).
+           05 FILLER            PIC X(94)  VALUE SPACES.
+
+       01 LTR-GREETING-LINE.
+           05 FILLER            PIC X(6)   VALUE "DEAR  ".
+           05 O-LTR-NAME        PIC X(42).
+           05 FILLER            PIC X(1)   VALUE ":".
+           05 FILLER            PIC X(83)  VALUE SPACES.
+
+       01 LTR-BODY-LINE-1.
+           05 FILLER            PIC X(46)  VALUE
+              "THIS LETTER CONFIRMS YOUR RESERVATION AT ".
+           05 O-LTR-CAMPGROUND  PIC X(25).
+           05 FILLER            PIC X(61)  VALUE SPACES.
+
+       01 LTR-SITE-LINE.
+           05 FILLER            PIC X(11)  VALUE "SITE:      ".
+           05 O-LTR-SITE        PIC X99.
+           05 FILLER            PIC X(118) VALUE SPACES.
+
+       01 LTR-DATE-LINE.
+           05 FILLER            PIC X(11)  VALUE "ARRIVAL:   ".
+           05 O-LTR-DATE        PIC 9(8).
+           05 FILLER            PIC X(4)   VALUE SPACES.
+           05 FILLER            PIC X(11)  VALUE "DEPARTURE: ".
+           05 O-LTR-END-DATE    PIC 9(8).
+           05 FILLER            PIC X(90)  VALUE SPACES.
+
+       01 LTR-STAY-LINE.
+           05 FILLER            PIC X(16)  VALUE "LENGTH OF STAY: ".
+           05 O-LTR-LEN-STAY    PIC 99.
+           05 FILLER            PIC X(4)   VALUE " DAY".
+           05 FILLER            PIC X(107) VALUE SPACES.
+
+       01 LTR-AMT-LINE.
+           05 FILLER            PIC X(16)  VALUE "TOTAL DUE:     $".
+           05 O-LTR-AMT         PIC ZZ9.99.
+           05 FILLER            PIC X(110) VALUE SPACES.
+
+       01 LTR-CLOSING-LINE.
+           05 FILLER            PIC X(48)  VALUE
+              "WE LOOK FORWARD TO SEEING YOU AT YOUR CAMPSITE.".
+           05 FILLER            PIC X(84)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       L1-MAIN.
+           PERFORM L2-INIT.
+           PERFORM L2-MAINLINE
+               UNTIL MORE-RECS = "NO".
+           PERFORM L2-CLOSING.
+           STOP RUN.
+
+       L2-INIT.
+           PERFORM L3-LOAD-CANCELLATIONS.
+           PERFORM L3-CHECK-CKPT.
+           OPEN INPUT CAMPRESIN.
+           OPEN OUTPUT CONFIRMOUT.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE CUR-YY TO O-CUR-YY.
+           MOVE CUR-MM TO O-CUR-MM.
+           MOVE CUR-DD TO O-CUR-DD.
+           PERFORM L3-HEADINGS.
+           IF C-CKPT-COUNT > 0
+               PERFORM L4-SKIP-PROCESSED
+           END-IF.
+           PERFORM L3-READ.
+
+       L2-MAINLINE.
+           PERFORM L3-OUTPUT.
+           PERFORM L3-READ.
+
+      * FIRST PASS OVER CAMPRES.DAT TO COLLECT THE CONFIRMATION NUMBER
+      * OF EVERY CANCELLATION MARKER ROW, SO THE MAIN PASS BELOW CAN
+      * NET CANCELLED RESERVATIONS OUT INSTEAD OF REPRINTING A
+      * CONFIRMATION LETTER FOR A BOOKING THE GUEST NO LONGER HAS.
+       L3-LOAD-CANCELLATIONS.
+           OPEN INPUT CAMPRESIN.
+           PERFORM UNTIL MORE-RECS = "NO"
+               READ CAMPRESIN
+                   AT END
+                       MOVE "NO" TO MORE-RECS
+                   NOT AT END
+                       IF VAL-CANCELLED AND C-CANCELLED-CTR < 3000
+                           ADD 1 TO C-CANCELLED-CTR
+                           SET CANCELLED-INDEX TO C-CANCELLED-CTR
+                           MOVE O-CONFIRM-NUM TO
+                               CANCELLED-ENTRY(CANCELLED-INDEX)
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE CAMPRESIN.
+           MOVE "YES" TO MORE-RECS.
+
+      * READS HOW MANY CAMPRES.DAT RECORDS A PRIOR RUN ALREADY MAILED
+      * LETTERS THROUGH, SO L4-SKIP-PROCESSED CAN FAST-FORWARD PAST
+      * THEM BELOW INSTEAD OF REPRINTING EVERY LETTER EVERY RUN.
+       L3-CHECK-CKPT.
+           MOVE ZERO TO C-CKPT-COUNT.
+           OPEN INPUT LTRCKPT.
+           IF WK-CKPT-STATUS = '00'
+               READ LTRCKPT
+                   AT END
+                       MOVE ZERO TO CKPT-REC-CTR
+               END-READ
+               CLOSE LTRCKPT
+               MOVE CKPT-REC-CTR TO C-CKPT-COUNT
+           END-IF.
+
+       L4-SKIP-PROCESSED.
+           MOVE C-CKPT-COUNT TO C-REC-CTR.
+           PERFORM VARYING C-SKIP-IDX FROM 1 BY 1
+               UNTIL C-SKIP-IDX > C-CKPT-COUNT
+                   OR MORE-RECS = "NO"
+               READ CAMPRESIN
+                   AT END
+                       MOVE "NO" TO MORE-RECS
+               END-READ
+           END-PERFORM.
+
+      * SKIPS FORWARD OVER CANCELLATION MARKER ROWS AND OVER ANY
+      * RESERVATION ROW WHOSE CONFIRMATION NUMBER WAS LATER CANCELLED,
+      * SO L2-MAINLINE ONLY EVER SEES RESERVATIONS STILL ACTIVE.
+       L3-READ.
+           PERFORM L4-READ-CAMPRESIN.
+           PERFORM UNTIL MORE-RECS = "NO" OR SKIP-SW NOT = 'Y'
+               PERFORM L4-READ-CAMPRESIN
+           END-PERFORM.
+
+       L4-READ-CAMPRESIN.
+           READ CAMPRESIN
+               AT END
+                   MOVE "NO" TO MORE-RECS
+           END-READ.
+           MOVE 'N' TO SKIP-SW.
+           IF MORE-RECS NOT = "NO"
+               ADD 1 TO C-REC-CTR
+               IF VAL-CANCELLED
+                   MOVE 'Y' TO SKIP-SW
+               ELSE
+                   PERFORM L4-CHECK-CANCELLED-TABLE
+               END-IF
+           END-IF.
+
+       L4-CHECK-CANCELLED-TABLE.
+           PERFORM VARYING CANCELLED-INDEX FROM 1 BY 1
+               UNTIL CANCELLED-INDEX > C-CANCELLED-CTR
+               IF CANCELLED-ENTRY(CANCELLED-INDEX) = O-CONFIRM-NUM
+                   MOVE 'Y' TO SKIP-SW
+               END-IF
+           END-PERFORM.
+
+       L3-HEADINGS.
+           ADD 1 TO C-PCTR.
+           MOVE C-PCTR TO O-PCTR.
+           WRITE CONFIRMLINE FROM TITLE-LINE
+             AFTER ADVANCING PAGE.
+           WRITE CONFIRMLINE FROM BLANK-LINE
+             AFTER ADVANCING 1 LINE.
+
+       L3-OUTPUT.
+           ADD 1 TO C-LTR-CTR.
+           MOVE O-CONFIRM-NUM TO O-LTR-CONFIRM-NUM.
+           MOVE O-NAME TO O-LTR-NAME.
+           MOVE O-CAMPGROUND TO O-LTR-CAMPGROUND.
+           MOVE O-SITE TO O-LTR-SITE.
+           MOVE O-DATE TO O-LTR-DATE.
+           MOVE O-END-DATE TO O-LTR-END-DATE.
+           MOVE O-LEN-STAY TO O-LTR-LEN-STAY.
+           MOVE O-AMT TO O-LTR-AMT.
+
+           WRITE CONFIRMLINE FROM DASH-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE CONFIRMLINE FROM LTR-CONFIRM-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE CONFIRMLINE FROM BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE CONFIRMLINE FROM LTR-GREETING-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE CONFIRMLINE FROM BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE CONFIRMLINE FROM LTR-BODY-LINE-1
+               AFTER ADVANCING 1 LINE.
+           WRITE CONFIRMLINE FROM LTR-SITE-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE CONFIRMLINE FROM LTR-DATE-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE CONFIRMLINE FROM LTR-STAY-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE CONFIRMLINE FROM LTR-AMT-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE CONFIRMLINE FROM BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE CONFIRMLINE FROM LTR-CLOSING-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE CONFIRMLINE FROM BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+
+       L2-CLOSING.
+           CLOSE CAMPRESIN.
+           CLOSE CONFIRMOUT.
+           OPEN OUTPUT LTRCKPT.
+           MOVE C-REC-CTR TO CKPT-REC-CTR.
+           WRITE CKPT-REC.
+           CLOSE LTRCKPT.
