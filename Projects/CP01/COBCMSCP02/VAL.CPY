@@ -0,0 +1,34 @@
+       01 VAL-REC.
+      * CAMPGROUND-CODE+SITE+ARRIVAL-DATE ALONE REPEATS ONCE A SITE IS
+      * CANCELLED AND REBOOKED FOR THE SAME DATE BY A DIFFERENT GUEST -
+      * THE TRAILING 6 DIGITS ARE THE ORIGINATING TRANSACTION'S
+      * PHYSICAL POSITION IN RESERVEMASTER (C-REC-CTR IN COBCMSCP01),
+      * WHICH IS UNIQUE PER BOOKING INSTANCE AND PERSISTS ACROSS A
+      * CHECKPOINT RESTART, SO TWO BOOKINGS OF THE SAME SITE/DATE NEVER
+      * SHARE A CONFIRMATION NUMBER.
+           05 O-CONFIRM-NUM        PIC X(18).
+           05 O-CAMPGROUND         PIC X(25).
+           05 O-SITE               PIC X99.
+           05 O-DATE               PIC 9(8).
+           05 O-END-DATE           PIC 9(8).
+           05 O-LEN-STAY           PIC 99.
+           05 O-NAME               PIC X(42).
+           05 O-AMT                PIC S9(3)V99.
+           05 O-CCTYPE             PIC X(16).
+      * ONLY A MASKED CARD NUMBER IS KEPT HERE - THE FULL PAN IS
+      * WRITTEN SEPARATELY TO THE ACCESS-RESTRICTED CCVAULT FILE.
+       	   05 O-CCNUM-MASKED.
+               10 FILLER       PIC X(4)    VALUE 'XXXX'.
+               10 FILLER       PIC X       VALUE '-'.
+               10 FILLER       PIC X(4)    VALUE 'XXXX'.
+               10 FILLER       PIC X       VALUE '-'.
+               10 FILLER       PIC X(4)    VALUE 'XXXX'.
+               10 FILLER       PIC X       VALUE '-'.
+               10 O-CCNUM-LAST4 PIC 9(4).
+       	   05 O-CCEXP              PIC 9(8).
+      * 'Y' MARKS THIS ROW AS A CANCELLATION RECORD RATHER THAN A
+      * RESERVATION - SEE L3-CANCEL-PROCESS/L4-CANCEL-WRITE-CAMPRES IN
+      * COBCMSCP01. DOWNSTREAM READERS NET THESE AGAINST THE ORIGINAL
+      * RESERVATION BY O-CONFIRM-NUM BEFORE REPORTING ON A ROW.
+           05 O-CANCEL-SW          PIC X       VALUE SPACES.
+               88 VAL-CANCELLED    VALUE 'Y'.
