@@ -7,8 +7,15 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      * KEPT SEQUENTIAL (NOT INDEXED) BECAUSE I-REC-KEY (CAMPGROUND+
+      * SITE+DATE) IS NOT UNIQUE ACROSS RESERVEMASTER: A CANCELLATION
+      * TRANSACTION CARRIES THE SAME KEY AS THE RESERVATION IT CANCELS
+      * (SEE L3-CANCEL-PROCESS), AND TWO COMPETING RESERVATIONS FOR THE
+      * SAME SITE/DATE ARE EXACTLY WHAT L4-OVERLAP-CHECK EXISTS TO
+      * CATCH. RUN-BY-CAMPGROUND FILTERING (WK-FILTER-CAMPGROUND) IS
+      * DONE BY SKIPPING NON-MATCHING RECORDS IN L3-READ INSTEAD.
            SELECT RESERVEMASTER
-           ASSIGN TO 
+           ASSIGN TO
            "C:\IHCC\COBOLSP20\PROJECTS\CP01\COBCMSCP01\RESERVE.DAT"
            ORGANIZATION IS LINE SEQUENTIAL.
            SELECT PRTOUT
@@ -16,27 +23,50 @@
            "C:\IHCC\COBOLSP20\PROJECTS\CP01\COBCMSCP01\CAMPRES.DAT"
            ORGANIZATION IS LINE SEQUENTIAL.
            SELECT ERROUT
-           ASSIGN TO 
+           ASSIGN TO
            "C:\IHCC\COBOLSP20\PROJECTS\CP01\COBCMSCP01\ERR.PRT"
            ORGANIZATION IS RECORD SEQUENTIAL.
+           SELECT PRTHIST
+           ASSIGN TO
+           "C:\IHCC\COBOLSP20\PROJECTS\CP01\COBCMSCP01\CAMPRES.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WK-PRTHIST-STATUS.
+           SELECT RATEFILE
+           ASSIGN TO
+           "C:\IHCC\COBOLSP20\PROJECTS\CP01\COBCMSCP01\RATES.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WK-RATEFILE-STATUS.
+           SELECT CKPTFILE
+           ASSIGN TO
+           "C:\IHCC\COBOLSP20\PROJECTS\CP01\COBCMSCP01\CKPT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WK-CKPT-STATUS.
+           SELECT CCVAULT
+           ASSIGN TO
+           "C:\IHCC\COBOLSP20\PROJECTS\CP01\COBCMSCP01\CCVAULT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT WAITLISTFILE
+           ASSIGN TO
+           "C:\IHCC\COBOLSP20\PROJECTS\CP01\COBCMSCP01\WAITLIST.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
 
        FD RESERVEMASTER
            LABEL RECORD IS STANDARD
-           DATA RECORD IS I-BOAT-REC
-           RECORD CONTAINS 42 CHARACTERS.
+           DATA RECORD IS I-TRAN-REC
+           RECORD CONTAINS 130 CHARACTERS.
 
-       COPY 'C:/IHCC/COBCMSCP01/TRAN.CPY'.
+       COPY 'TRAN.CPY'.
        
        FD PRTOUT
            LABEL RECORD IS OMITTED
-           RECORD CONTAINS 132 CHARACTERS
+           RECORD CONTAINS 155 CHARACTERS
            DATA RECORD IS PRTLINE
            LINAGE IS 60 WITH FOOTING AT 56.
 
-       COPY '~/VAL.CPY'.
+       COPY 'VAL.CPY'.
 
        FD ERROUT
            LABEL RECORD IS OMITTED
@@ -44,17 +74,96 @@
            DATA RECORD IS ERRLINE
            LINAGE IS 60 WITH FOOTING AT 56.
 
-       
+
        01 ERRLINE PIC X(132).
 
-       
-       
+      * HIST-REC MIRRORS THE FIELD LAYOUT OF VAL-REC IN VAL.CPY SO
+      * PRIOR RUNS' CAMPRES.DAT CAN BE RE-READ FOR OVERLAP CHECKING.
+       FD PRTHIST
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS HIST-REC.
+
+       01 HIST-REC.
+           05 HIST-CONFIRM-NUM     PIC X(18).
+           05 HIST-CAMPGROUND      PIC X(25).
+           05 HIST-SITE            PIC X(3).
+           05 HIST-DATE            PIC 9(8).
+           05 HIST-END-DATE        PIC 9(8).
+           05 HIST-LEN-STAY        PIC 99.
+           05 HIST-NAME            PIC X(42).
+           05 HIST-AMT             PIC S9(3)V99.
+           05 HIST-CCTYPE          PIC X(16).
+           05 HIST-CCNUM           PIC X(19).
+           05 HIST-CCEXP           PIC 9(8).
+           05 HIST-CANCEL-SW       PIC X.
+               88 HIST-CANCELLED   VALUE 'Y'.
+
+       FD RATEFILE
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS RATE-REC.
+
+       01 RATE-REC.
+           05 RATE-CAMPGROUND       PIC X(25).
+           05 RATE-SITE             PIC X(3).
+           05 RATE-DAY-AMT          PIC 99.
+           05 RATE-CAPACITY         PIC 99.
+           05 RATE-SITE-TYPE        PIC X.
+
+      * HOLDS A SINGLE COUNT OF RESERVEMASTER RECORDS SUCCESSFULLY
+      * PROCESSED SO A KILLED RUN CAN RESTART WITHOUT REPROCESSING.
+       FD CKPTFILE
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS CKPT-REC.
+
+      * CARRIES EVERY RUNNING COUNTER THAT L4-GRANDTOTALS PRINTS, NOT
+      * JUST THE READ POSITION, SO A RESTART'S TOTALS STILL COVER THE
+      * WHOLE RUN INSTEAD OF ONLY THE POST-RESTART SEGMENT.
+       01 CKPT-REC.
+           05 CKPT-REC-CTR         PIC 9(6).
+           05 CKPT-REC-ERR-CTR     PIC 9(3).
+           05 CKPT-TOT-ERR-CTR     PIC 9(3).
+           05 CKPT-ACCEPTED-AMT    PIC S9(7)V99.
+           05 CKPT-REJECTED-AMT    PIC S9(7)V99.
+
+      * ACCESS-RESTRICTED FILE HOLDING THE FULL CARD NUMBER - KEPT
+      * SEPARATE FROM CAMPRES.DAT WHICH ONLY EVER CARRIES THE MASKED
+      * NUMBER. THIS FILE WOULD BE LOCKED DOWN AT THE O/S LEVEL THE
+      * SAME WAY THE REAL PROCESSOR'S VAULT WOULD BE.
+       FD CCVAULT
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS CCVAULT-REC.
+
+       01 CCVAULT-REC.
+           05 VLT-CONFIRM-NUM      PIC X(18).
+           05 VLT-CCNUM            PIC 9(16).
+           05 VLT-CCEXP            PIC 9(8).
+
+      * HOLDS REQUESTS THAT WERE OTHERWISE VALID BUT COULD NOT BE
+      * BOOKED BECAUSE THE SITE IS ALREADY OCCUPIED FOR THOSE DATES,
+      * SO STAFF CAN CALL THE GUEST BACK IF A CANCELLATION OPENS UP.
+       FD WAITLISTFILE
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS WAITLIST-REC.
+
+       01 WAITLIST-REC.
+           05 WL-CAMPGROUND        PIC X(25).
+           05 WL-SITE              PIC X(3).
+           05 WL-DATE               PIC 9(8).
+           05 WL-END-DATE           PIC 9(8).
+           05 WL-NAME               PIC X(42).
+           05 WL-AMT                PIC S9(3)V99.
+
        WORKING-STORAGE SECTION.
 
        01 WORKSPACE.
            05 MORE-RECS        PIC XXX     VALUE "YES".
            05 FIRST-ERR-SW     PIC X.
            05 AMT-SW           PIC X.
+      * COUNTS EVERY FAILED CHECK RAISED IN L3-VALIDATION FOR THE
+      * CURRENT TRANSACTION (L4-ERROR ADDS 1 EACH TIME IT RUNS) SO THE
+      * WAITLIST CAN BE RESTRICTED TO RESERVATIONS THAT FAIL SOLELY ON
+      * THE DATE OVERLAP, NOT ONE OF SEVERAL SIMULTANEOUS FAILURES.
+           05 C-VAL-ERR-CTR    PIC 99.
            05 C-AMT            PIC S9(3)V99 VALUE ZERO.
            05 C-REC-ERR-CTR    PIC 9(3)    VALUE ZERO.
            05 C-TOT-ERR-CTR    PIC 9(3)    VALUE ZERO.
@@ -67,8 +176,50 @@
            05 C-END-DATE-NUM REDEFINES C-END-DATE PIC 9(8).
            05 C-ERR-PCTR       PIC 99      VALUE ZEROS.
            05 C-PCTR           PIC 99      VALUE ZEROS.
-
-       COPY 'C:/IHCC/COBCMSCP01/ERROR.CPY'.
+           05 C-CAMP-CODE      PIC X       VALUE SPACES.
+           05 WK-PRTHIST-STATUS PIC XX     VALUE SPACES.
+           05 OVERLAP-SW       PIC X       VALUE 'N'.
+           05 C-OCC-CTR        PIC 9(4)    VALUE ZERO.
+           05 WK-RATEFILE-STATUS PIC XX    VALUE SPACES.
+           05 C-SITE-CTR       PIC 9(3)    VALUE ZERO.
+           05 WK-CKPT-STATUS   PIC XX      VALUE SPACES.
+           05 RESTART-SW       PIC X       VALUE 'N'.
+           05 C-CKPT-COUNT     PIC 9(6)    VALUE ZERO.
+           05 C-REC-CTR        PIC 9(6)    VALUE ZERO.
+           05 C-SKIP-IDX        PIC 9(6)   VALUE ZERO.
+           05 C-CKPT-QUOT       PIC 9(6)   VALUE ZERO.
+           05 C-CKPT-REM        PIC 9(6)   VALUE ZERO.
+      * BLANK PROCESSES EVERY CAMPGROUND; OTHERWISE ONLY RESERVEMASTER
+      * RECORDS FOR THE NAMED CAMPGROUND ARE READ, SO A RERUN CAN BE
+      * TARGETED AT JUST THE CAMPGROUND THAT NEEDED FIXING.
+           05 WK-FILTER-CAMPGROUND PIC X(25) VALUE SPACES.
+           05 WK-AUTH-CCNUM     PIC 9(16)  VALUE ZERO.
+           05 WK-AUTH-CCEXP     PIC 9(8)   VALUE ZERO.
+           05 WK-AUTH-AMT       PIC S9(3)V99 VALUE ZERO.
+           05 WK-AUTH-RESP      PIC X      VALUE SPACES.
+               88 AUTH-APPROVED VALUE 'A'.
+               88 AUTH-DECLINED VALUE 'D'.
+           05 C-ACCEPTED-AMT    PIC S9(7)V99 VALUE ZERO.
+           05 C-REJECTED-AMT    PIC S9(7)V99 VALUE ZERO.
+           05 WK-CCNUM-GROUPS.
+               10 CC-GRP1        PIC 9(4).
+               10 CC-GRP2        PIC 9(4).
+               10 CC-GRP3        PIC 9(4).
+               10 CC-GRP4        PIC 9(4).
+           05 CANCEL-FOUND-SW  PIC X      VALUE 'N'.
+           05 WK-CANCEL-NAME   PIC X(42)  VALUE SPACES.
+
+       01 OCCUPANCY-TABLE.
+           05 OCC-ENTRY OCCURS 3000 TIMES INDEXED BY OCC-INDEX.
+               10 OCC-CAMPGROUND    PIC X(25).
+               10 OCC-SITE          PIC X(3).
+               10 OCC-START-NUM     PIC 9(8).
+               10 OCC-END-NUM       PIC 9(8).
+               10 OCC-CONFIRM-NUM   PIC X(18).
+               10 OCC-NAME          PIC X(42).
+               10 OCC-CANCEL-SW     PIC X       VALUE 'N'.
+
+       COPY 'ERROR.CPY'.
 
        01 CURRENT-DATE-AND-TIME.
          05 CUR-DATE.
@@ -112,54 +263,54 @@
        01 O-ERR-LINE.
            05 O-ERR        PIC X(100).
            05 FILLER       PIC X(32)       VALUE SPACES.
+
+      * CONFIRMS A CANCELLATION ON THE ERROR/ACTIVITY REPORT - NOT AN
+      * ERROR, JUST A RECORD THAT THE RESERVATION WAS REVERSED.
+       01 O-CANCEL-LINE.
+           05 FILLER           PIC X(14)   VALUE 'CANCELLED - '.
+           05 O-CANCEL-CONFIRM PIC X(12).
+           05 FILLER           PIC X(3)    VALUE SPACES.
+           05 O-CANCEL-NAME    PIC X(42).
+           05 FILLER           PIC X(61)   VALUE SPACES.
            
        01 O-REC-LINE.
            05 O-REC-DUMP   PIC X(115).
            05 FILLER       PIC X(17)       VALUE SPACES.
 
-       01 SITE-AREA.
-           05 FILLER                   PIC X(3)    VALUE 'A10'.
-           05 FILLER                   PIC X(3)    VALUE 'B10'.
-           05 FILLER                   PIC X(3)    VALUE 'C10'.
-           05 FILLER                   PIC X(3)    VALUE 'D12'.
-           05 FILLER                   PIC X(3)    VALUE 'E12'.
-           05 FILLER                   PIC X(3)    VALUE 'F12'.
-           05 FILLER                   PIC X(3)    VALUE 'G12'.
-           05 FILLER                   PIC X(3)    VALUE 'H12'.
-           05 FILLER                   PIC X(3)    VALUE 'I12'.
-           05 FILLER                   PIC X(3)    VALUE 'J12'.
-           05 FILLER                   PIC X(3)    VALUE 'K12'.
-           05 FILLER                   PIC X(3)    VALUE 'L12'.
-           05 FILLER                   PIC X(3)    VALUE 'M12'.
-           05 FILLER                   PIC X(3)    VALUE 'N14'.
-           05 FILLER                   PIC X(3)    VALUE 'O14'.
-           05 FILLER                   PIC X(3)    VALUE 'O14'.
-           05 FILLER                   PIC X(3)    VALUE 'P14'.
-           05 FILLER                   PIC X(3)    VALUE 'Q14'.
-           05 FILLER                   PIC X(3)    VALUE 'R14'.
-           05 FILLER                   PIC X(3)    VALUE 'S14'.
-           05 FILLER                   PIC X(3)    VALUE 'T14'.
-           05 FILLER                   PIC X(3)    VALUE 'U14'.
-           05 FILLER                   PIC X(3)    VALUE 'V14'.
-           05 FILLER                   PIC X(3)    VALUE 'W14'.
-           05 FILLER                   PIC X(3)    VALUE 'X14'.
-           05 FILLER                   PIC X(3)    VALUE 'Y14'.
-           05 FILLER                   PIC X(3)    VALUE 'Z14'.
-       
-       01 SITE-TBL REDEFINES SITE-AREA.
-           05 TABLE-SITE OCCURS 26 TIMES INDEXED BY SITE-INDEX.
-               10  TBL-SITE            PIC X.
-               10  TBL-DAY-AMT        PIC 99.
+      * SITE RATES ARE NO LONGER HARDCODED HERE - THEY ARE LOADED
+      * FROM RATEFILE (RATES.DAT) AT L2-INIT BY L3-LOAD-RATES SO
+      * SEASONAL PRICE CHANGES DO NOT REQUIRE A RECOMPILE.
+       01 SITE-TBL.
+           05 TABLE-SITE OCCURS 1 TO 200 TIMES
+               DEPENDING ON C-SITE-CTR
+               INDEXED BY SITE-INDEX.
+               10  TBL-CAMPGROUND      PIC X(25).
+               10  TBL-SITE            PIC X(3).
+               10  TBL-DAY-AMT         PIC 99.
+               10  TBL-CAPACITY        PIC 99.
+               10  TBL-SITE-TYPE       PIC X.
 
        01 ERR-TOTAL-LINE.
-         05 FILLER             PIC X(26)       VALUE 
+         05 FILLER             PIC X(26)       VALUE
          "TOTAL RECORDS WITH ERRORS ".
          05 O-REC-ERR-CTR      PIC ZZ9.
-         05 FILLER             PIC X(27)       VALUE 
+         05 FILLER             PIC X(27)       VALUE
          " TOTAL NUMBER OF ERRORS ".
          05 O-TOT-ERR-CTR      PIC ZZ9.
          05 FILLER             PIC X(79)       VALUE SPACES.
 
+      * DOLLAR RECONCILIATION - HOW MUCH RESERVATION REVENUE THIS RUN
+      * ACCEPTED INTO CAMPRES.DAT VERSUS HOW MUCH IS SITTING ON
+      * REJECTED TRANSACTIONS AWAITING CORRECTION.
+       01 ERR-RECON-LINE.
+         05 FILLER             PIC X(16)       VALUE
+         "ACCEPTED AMT $".
+         05 O-ACCEPTED-AMT     PIC ZZZ,ZZ9.99.
+         05 FILLER             PIC X(16)       VALUE
+         " REJECTED AMT $".
+         05 O-REJECTED-AMT     PIC ZZZ,ZZ9.99.
+         05 FILLER             PIC X(80)       VALUE SPACES.
+
        01 ERR-COLUMN-HEADINGS.
            05 FILLER                       PIC X(12)   VALUE 
                                                        "ERROR RECORD".
@@ -190,9 +341,33 @@
            STOP RUN.
 
        L2-INIT.
+           DISPLAY
+               "ENTER CAMPGROUND TO PROCESS (BLANK FOR ALL): ".
+           ACCEPT WK-FILTER-CAMPGROUND FROM CONSOLE.
            OPEN INPUT RESERVEMASTER.
-           OPEN OUTPUT PRTOUT.
-           OPEN OUTPUT ERROUT.
+           PERFORM L3-LOAD-HISTORY.
+           PERFORM L3-LOAD-RATES.
+           PERFORM L3-CHECK-RESTART.
+      * EVERY RUN EXTENDS THESE FILES RATHER THAN TRUNCATING THEM, NOT
+      * JUST RESTARTS - CAMPRES.DAT (PRTOUT) IS THE ACCUMULATED SET OF
+      * ALL CONFIRMED RESERVATIONS ACROSS RUNS, WHICH IS WHAT THE
+      * ARRIVAL/DEPARTURE MANIFEST (COBCMSCP03), THE REVENUE SUMMARY
+      * (COBCMSCP05), AND THE LOOKUP UTILITY (COBCMSCP06) ALL READ.
+      * A BRAND NEW SITE WITH NO EXISTING DATA FILE STILL OPENS FINE -
+      * EXTEND CREATES THE FILE THE SAME WAY OUTPUT WOULD.
+           OPEN EXTEND PRTOUT.
+      * ERROUT (ERR.PRT) IS A PAGE-NUMBERED, PER-RUN ACTIVITY/ERROR
+      * REPORT WITH ITS OWN PAGE COUNTER AND GRAND-TOTALS TRAILER AND
+      * NO OTHER READER, SO UNLIKE PRTOUT/CCVAULT/WAITLISTFILE IT IS
+      * TRUNCATED ON AN ORDINARY RUN - ONLY A GENUINE RESTART EXTENDS
+      * IT, SO THE IN-FLIGHT RUN'S REPORT PICKS UP WHERE IT LEFT OFF.
+           IF RESTART-SW = 'Y'
+               OPEN EXTEND ERROUT
+           ELSE
+               OPEN OUTPUT ERROUT
+           END-IF.
+           OPEN EXTEND CCVAULT.
+           OPEN EXTEND WAITLISTFILE.
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
            MOVE CUR-YY TO O-CUR-YY.
            MOVE CUR-MM TO O-CUR-MM.
@@ -201,16 +376,101 @@
            PERFORM L3-ERR-HEADINGS.
 
        L2-MAINLINE.
-           PERFORM L3-VALIDATION THRU L3-VALIDATION-EXIT.
-           IF O-ERR = SPACES
-               PERFORM L3-CALCS
-               PERFORM L3-OUTPUT.
+           EVALUATE TRUE
+               WHEN TRAN-CANCELLATION
+                   PERFORM L3-CANCEL-PROCESS
+               WHEN TRAN-RESERVATION
+                   PERFORM L3-VALIDATION THRU L3-VALIDATION-EXIT
+                   IF O-ERR = SPACES
+                       PERFORM L3-CALCS
+                       PERFORM L3-OUTPUT
+                       IF I-AMT NUMERIC
+                           ADD I-AMT TO C-ACCEPTED-AMT
+                       END-IF
+                   ELSE
+                       IF I-AMT NUMERIC
+                           ADD I-AMT TO C-REJECTED-AMT
+                       END-IF
+                   END-IF
+               WHEN OTHER
+                   PERFORM L3-INVALID-TRAN-CODE
+           END-EVALUATE.
+           PERFORM L3-CHECKPOINT.
            PERFORM L3-READ.
 
+      * LOOKS UP THE MATCHING RESERVATION BY CONFIRMATION NUMBER (IF
+      * SUPPLIED) OR BY CAMPGROUND/SITE/DATE/NAME AND REVERSES IT SO
+      * THE SITE/DATE RANGE IS AVAILABLE AGAIN FOR OVERLAP CHECKING.
+       L3-CANCEL-PROCESS.
+           MOVE 'N' TO CANCEL-FOUND-SW.
+           STRING I-LNAME DELIMITED BY " " ', '
+             DELIMITED BY SIZE I-FNAME DELIMITED BY " "
+             INTO WK-CANCEL-NAME.
+           IF C-OCC-CTR NOT = 0
+               PERFORM VARYING OCC-INDEX FROM 1 BY 1
+                   UNTIL OCC-INDEX > C-OCC-CTR
+                   IF OCC-CANCEL-SW(OCC-INDEX) NOT = 'Y'
+                       IF (I-CONFIRM-NUM NOT = SPACES AND
+                           I-CONFIRM-NUM = OCC-CONFIRM-NUM(OCC-INDEX))
+                         OR (I-CONFIRM-NUM = SPACES AND
+                           I-CAMPGROUND = OCC-CAMPGROUND(OCC-INDEX) AND
+                           I-SITE = OCC-SITE(OCC-INDEX) AND
+                           I-DATE-NUM = OCC-START-NUM(OCC-INDEX) AND
+                           WK-CANCEL-NAME = OCC-NAME(OCC-INDEX))
+                           MOVE 'Y' TO OCC-CANCEL-SW(OCC-INDEX)
+                           MOVE 'Y' TO CANCEL-FOUND-SW
+                           MOVE OCC-CONFIRM-NUM(OCC-INDEX) TO
+                               O-CANCEL-CONFIRM
+                           MOVE OCC-NAME(OCC-INDEX) TO O-CANCEL-NAME
+                           PERFORM L4-CANCEL-CONFIRM
+                           PERFORM L4-CANCEL-WRITE-CAMPRES
+                       END-IF
+                   END-IF
+               END-PERFORM.
+           IF CANCEL-FOUND-SW NOT = 'Y'
+               MOVE ERR-MSG(29) TO O-ERR
+               MOVE 'Y' TO FIRST-ERR-SW
+               PERFORM L4-ERROR.
+
+       L4-CANCEL-CONFIRM.
+           WRITE ERRLINE FROM O-CANCEL-LINE.
+
+      * WRITES A CANCELLATION MARKER ROW TO CAMPRES.DAT CARRYING THE
+      * SAME CONFIRMATION NUMBER AS THE RESERVATION IT CANCELS, SINCE
+      * CAMPRES.DAT IS LINE SEQUENTIAL AND APPEND-ONLY (SEE L2-INIT) -
+      * THERE IS NO ORIGINAL ROW TO REWRITE IN PLACE. COBCMSCP02,
+      * COBCMSCP03, COBCMSCP05, AND COBCMSCP06 ALL NET THIS MARKER
+      * AGAINST THE ORIGINAL ROW BY O-CONFIRM-NUM BEFORE REPORTING.
+       L4-CANCEL-WRITE-CAMPRES.
+           MOVE OCC-CONFIRM-NUM(OCC-INDEX) TO O-CONFIRM-NUM.
+           MOVE OCC-CAMPGROUND(OCC-INDEX) TO O-CAMPGROUND.
+           MOVE OCC-SITE(OCC-INDEX) TO O-SITE.
+           MOVE OCC-START-NUM(OCC-INDEX) TO O-DATE.
+           MOVE OCC-END-NUM(OCC-INDEX) TO O-END-DATE.
+           MOVE ZERO TO O-LEN-STAY.
+           MOVE OCC-NAME(OCC-INDEX) TO O-NAME.
+           MOVE ZERO TO O-AMT.
+           MOVE SPACES TO O-CCTYPE.
+           MOVE SPACES TO O-CCNUM-MASKED.
+           MOVE ZERO TO O-CCEXP.
+           MOVE 'Y' TO O-CANCEL-SW.
+           WRITE VAL-REC.
+
+      * I-TRAN-CODE IS NEITHER 'R' NOR 'C' - LOG IT AND MOVE ON
+      * INSTEAD OF LETTING A GARBLED CODE FALL THROUGH AS A
+      * RESERVATION BY DEFAULT.
+       L3-INVALID-TRAN-CODE.
+           MOVE SPACES TO O-ERR.
+           MOVE ERR-MSG(34) TO O-ERR.
+           MOVE 'Y' TO FIRST-ERR-SW.
+           PERFORM L4-ERROR.
+
        L3-VALIDATION.
            MOVE "Y" TO FIRST-ERR-SW
            MOVE "N" TO AMT-SW
            MOVE SPACES TO O-ERR
+           MOVE ZERO TO C-VAL-ERR-CTR
+           MOVE 'N' TO OVERLAP-SW
            IF NOT VAL-CAMP
                MOVE ERR-MSG(1) TO O-ERR
                PERFORM L4-ERROR
@@ -224,7 +484,7 @@
                IF I-SITE-N <= 0
                    MOVE ERR-MSG(4) TO O-ERR
                    PERFORM L4-ERROR.
-*      MOVES RESERVATION DATE TO WORK DATE AND VALIDATES
+      * MOVES RESERVATION DATE TO WORK DATE AND VALIDATES
                MOVE I-DATE TO WK-DATE
            MOVE 'R' TO C-DATE-TYPE.
            PERFORM L4-DATE-ROUT.
@@ -236,6 +496,11 @@
                IF I-LEN-STAY < 1 OR I-LEN-STAY > 12
                    MOVE ERR-MSG(13) TO O-ERR
                    PERFORM L4-ERROR.
+      * CHECKS THE SITE/DATE RANGE AGAINST RESERVATIONS ALREADY
+      * ACCEPTED, THIS RUN AND IN PRIOR CAMPRES.DAT RUNS
+           IF WK-DATE-NUMERIC-SW = 'Y' AND I-LEN-STAY NUMERIC
+               PERFORM L4-CALC-END-DATE
+               PERFORM L4-OVERLAP-CHECK.
            IF I-FNAME = SPACES
                MOVE ERR-MSG(14) TO O-ERR
                PERFORM L4-ERROR.
@@ -254,12 +519,15 @@
                        AT END
                            MOVE 'SITE NOT FOUND' TO O-ERR
                            PERFORM L4-ERROR
-                       WHEN I-SITE = TABLE-SITE(SITE-INDEX)
+                       WHEN I-CAMPGROUND = TBL-CAMPGROUND(SITE-INDEX)
+                           AND I-SITE = TBL-SITE(SITE-INDEX)
                            COMPUTE C-AMT = I-LEN-STAY *
                              TBL-DAY-AMT(SITE-INDEX)
                            IF I-AMT NOT EQUAL C-AMT
                                MOVE ERR-MSG(17) TO O-ERR
-                               PERFORM L4-ERROR.
+                               PERFORM L4-ERROR
+                           END-IF
+                           PERFORM L4-OCCUPANCY-CHECK.
            IF NOT VAL-CCTYPE
                MOVE ERR-MSG(18) TO O-ERR
                PERFORM L4-ERROR.
@@ -269,13 +537,25 @@
            MOVE 'C' TO C-DATE-TYPE.
            MOVE I-CCEXP TO WK-DATE.
            PERFORM L4-DATE-ROUT.
+           IF O-ERR = SPACES
+               PERFORM L4-CC-AUTH-ROUT.
            IF O-ERR = SPACES
                MOVE "N" TO FIRST-ERR-SW.
+      * ONLY WAITLIST A REQUEST THAT FAILED SOLELY BECAUSE OF THE DATE
+      * OVERLAP (REQ012) - IF ANY OTHER CHECK ALSO FAILED THIS SAME
+      * TRANSACTION (BLANK NAME, AMOUNT/CAPACITY MISMATCH, DECLINED
+      * CARD, ETC.) IT HAS NO BUSINESS GOING ON THE WAITLIST.
+           IF OVERLAP-SW = 'Y' AND C-VAL-ERR-CTR = 1
+               PERFORM L4-WAITLIST-ADD
+           END-IF.
 
        L3-VALIDATION-EXIT.
            EXIT.
 
        L3-CALCS.
+           PERFORM L4-CALC-END-DATE.
+
+       L4-CALC-END-DATE.
            MOVE I-DATE TO WK-DATE.
            ADD WK-DATE-NUM TO I-LEN-STAY GIVING C-END-DATE-NUM.
            IF CC-MM = 2
@@ -317,16 +597,104 @@
 
 
 
+           EVALUATE I-CAMPGROUND
+               WHEN 'BUCK CREEK'
+                   MOVE 'B' TO C-CAMP-CODE
+               WHEN 'HONEY CREEK'
+                   MOVE 'H' TO C-CAMP-CODE
+               WHEN 'ISLAND VIEW'
+                   MOVE 'I' TO C-CAMP-CODE.
+      * C-REC-CTR (THIS TRANSACTION'S PHYSICAL POSITION IN
+      * RESERVEMASTER) IS APPENDED SO A SITE/DATE CANCELLED AND LATER
+      * REBOOKED BY ANOTHER GUEST STILL GETS A CONFIRMATION NUMBER
+      * DISTINCT FROM THE ORIGINAL RESERVATION'S.
+           STRING C-CAMP-CODE DELIMITED BY SIZE
+             I-SITE DELIMITED BY SIZE
+             I-DATE DELIMITED BY SIZE
+             C-REC-CTR DELIMITED BY SIZE INTO O-CONFIRM-NUM.
+
            MOVE I-CAMPGROUND TO O-CAMPGROUND.
            MOVE I-SITE TO O-SITE.
            MOVE I-DATE TO O-DATE.
            MOVE C-END-DATE TO O-END-DATE.
            MOVE I-LEN-STAY TO O-LEN-STAY.
            MOVE I-AMT TO O-AMT.
-           MOVE I-CCNUM TO O-CCNUM.
+           MOVE I-CCNUM TO WK-CCNUM-GROUPS.
+           MOVE CC-GRP4 TO O-CCNUM-LAST4.
            MOVE I-CCEXP TO O-CCEXP.
+           MOVE 'N' TO O-CANCEL-SW.
        	   WRITE VAL-REC.
 
+           MOVE O-CONFIRM-NUM TO VLT-CONFIRM-NUM.
+           MOVE I-CCNUM TO VLT-CCNUM.
+           MOVE I-CCEXP TO VLT-CCEXP.
+           WRITE CCVAULT-REC.
+           IF C-OCC-CTR < 3000
+               ADD 1 TO C-OCC-CTR
+               SET OCC-INDEX TO C-OCC-CTR
+               MOVE I-CAMPGROUND TO OCC-CAMPGROUND(OCC-INDEX)
+               MOVE I-SITE TO OCC-SITE(OCC-INDEX)
+               MOVE WK-DATE-NUM TO OCC-START-NUM(OCC-INDEX)
+               MOVE C-END-DATE-NUM TO OCC-END-NUM(OCC-INDEX)
+               MOVE O-CONFIRM-NUM TO OCC-CONFIRM-NUM(OCC-INDEX)
+               MOVE O-NAME TO OCC-NAME(OCC-INDEX)
+               MOVE 'N' TO OCC-CANCEL-SW(OCC-INDEX).
+
+       L4-OVERLAP-CHECK.
+           MOVE 'N' TO OVERLAP-SW.
+           IF C-OCC-CTR NOT = 0
+               PERFORM VARYING OCC-INDEX FROM 1 BY 1
+                   UNTIL OCC-INDEX > C-OCC-CTR
+                   IF I-CAMPGROUND = OCC-CAMPGROUND(OCC-INDEX)
+                       AND I-SITE = OCC-SITE(OCC-INDEX)
+                       AND WK-DATE-NUM <= OCC-END-NUM(OCC-INDEX)
+                       AND C-END-DATE-NUM >= OCC-START-NUM(OCC-INDEX)
+                       AND OCC-CANCEL-SW(OCC-INDEX) NOT = 'Y'
+                       MOVE 'Y' TO OVERLAP-SW
+                   END-IF
+               END-PERFORM.
+           IF OVERLAP-SW = 'Y'
+               MOVE ERR-MSG(27) TO O-ERR
+               PERFORM L4-ERROR.
+
+      * THE SITE/DATE RANGE REQUESTED IS OTHERWISE VALID BUT ALREADY
+      * OCCUPIED - LOG THE GUEST'S REQUEST ON THE WAITLIST INSTEAD OF
+      * JUST LETTING IT FALL OUT AS A REJECTED TRANSACTION (ONLY WHEN
+      * THE OVERLAP IS THE SOLE FAILURE - SEE THE END OF
+      * L3-VALIDATION).
+       L4-WAITLIST-ADD.
+           MOVE I-CAMPGROUND TO WL-CAMPGROUND.
+           MOVE I-SITE TO WL-SITE.
+           MOVE WK-DATE-NUM TO WL-DATE.
+           MOVE C-END-DATE-NUM TO WL-END-DATE.
+           STRING I-LNAME DELIMITED BY " " ', '
+             DELIMITED BY SIZE I-FNAME DELIMITED BY " " INTO WL-NAME.
+           MOVE I-AMT TO WL-AMT.
+           WRITE WAITLIST-REC.
+
+      * CHECKS THE REQUESTED PARTY SIZE AGAINST THE MATCHED SITE'S
+      * RATED CAPACITY AND THE REQUESTED SITE TYPE (TENT/RV) AGAINST
+      * WHAT THE SITE IS ACTUALLY SET UP FOR.
+       L4-OCCUPANCY-CHECK.
+           IF I-OCCUPANTS NOT NUMERIC
+               MOVE ERR-MSG(32) TO O-ERR
+               PERFORM L4-ERROR
+           ELSE
+               IF I-OCCUPANTS > TBL-CAPACITY(SITE-INDEX)
+                   MOVE ERR-MSG(30) TO O-ERR
+                   PERFORM L4-ERROR
+               END-IF
+           END-IF.
+           IF NOT VAL-SITE-TYPE
+               MOVE ERR-MSG(33) TO O-ERR
+               PERFORM L4-ERROR
+           ELSE
+               IF I-SITE-TYPE NOT = TBL-SITE-TYPE(SITE-INDEX)
+                   MOVE ERR-MSG(31) TO O-ERR
+                   PERFORM L4-ERROR
+               END-IF
+           END-IF.
+
        L4-ERROR.
            IF FIRST-ERR-SW = 'Y'
                MOVE 'N' TO FIRST-ERR-SW
@@ -340,6 +708,7 @@
            ELSE
                WRITE ERRLINE FROM O-ERR-LINE.
            ADD 1 TO C-TOT-ERR-CTR.
+           ADD 1 TO C-VAL-ERR-CTR.
 
        L4-DATE-ROUT.
            MOVE 'Y' TO WK-DATE-NUMERIC-SW.
@@ -414,22 +783,186 @@
                            MOVE ERR-MSG(26) TO O-ERR
                            PERFORM L4-ERROR.
 
+      * SENDS THE CARD NUMBER, EXPIRATION, AND AMOUNT TO THE
+      * AUTHORIZATION INTERFACE AND ONLY LETS THE RESERVATION THROUGH
+      * TO L3-OUTPUT WHEN IT COMES BACK APPROVED.
+       L4-CC-AUTH-ROUT.
+           MOVE I-CCNUM TO WK-AUTH-CCNUM.
+           MOVE I-CCEXP TO WK-AUTH-CCEXP.
+           MOVE I-AMT TO WK-AUTH-AMT.
+           CALL 'CCAUTH001' USING WK-AUTH-CCNUM, WK-AUTH-CCEXP,
+               WK-AUTH-AMT, WK-AUTH-RESP.
+           IF NOT AUTH-APPROVED
+               MOVE ERR-MSG(28) TO O-ERR
+               PERFORM L4-ERROR.
+
        L2-CLOSING.
        	   PERFORM L4-GRANDTOTALS.
+           PERFORM L3-CLEAR-CHECKPOINT.
            CLOSE RESERVEMASTER.
            CLOSE PRTOUT.
            CLOSE ERROUT.
+           CLOSE CCVAULT.
+           CLOSE WAITLISTFILE.
 
        L4-GRANDTOTALS.
            MOVE C-TOT-ERR-CTR TO O-TOT-ERR-CTR.
            MOVE C-REC-ERR-CTR TO O-REC-ERR-CTR.
        	   WRITE ERRLINE FROM ERR-TOTAL-LINE
                AFTER ADVANCING 2 LINES.
-
+           MOVE C-ACCEPTED-AMT TO O-ACCEPTED-AMT.
+           MOVE C-REJECTED-AMT TO O-REJECTED-AMT.
+           WRITE ERRLINE FROM ERR-RECON-LINE
+               AFTER ADVANCING 1 LINE.
+
+      * READS FORWARD UNTIL A RECORD FOR THE REQUESTED CAMPGROUND IS
+      * FOUND (WK-FILTER-CAMPGROUND BLANK MEANS EVERY CAMPGROUND
+      * QUALIFIES), SKIPPING OVER ANY OTHER CAMPGROUND'S RECORDS
+      * WITHOUT TREATING THEM AS END OF FILE.
        L3-READ.
+           PERFORM L4-READ-RESERVEMASTER.
+           PERFORM UNTIL MORE-RECS = "NO"
+                   OR WK-FILTER-CAMPGROUND = SPACES
+                   OR I-CAMPGROUND = WK-FILTER-CAMPGROUND
+               PERFORM L4-READ-RESERVEMASTER
+           END-PERFORM.
+
+       L4-READ-RESERVEMASTER.
            READ RESERVEMASTER
                AT END
-                   MOVE "NO" TO MORE-RECS.
+                   MOVE "NO" TO MORE-RECS
+               NOT AT END
+                   ADD 1 TO C-REC-CTR
+           END-READ.
+
+       L3-LOAD-HISTORY.
+           OPEN INPUT PRTHIST.
+           IF WK-PRTHIST-STATUS = '00'
+               PERFORM UNTIL WK-PRTHIST-STATUS NOT = '00'
+                   READ PRTHIST
+                   IF WK-PRTHIST-STATUS = '00'
+                       PERFORM L4-LOAD-HISTORY-REC
+                   END-IF
+               END-PERFORM
+               CLOSE PRTHIST.
+
+      * A CANCELLATION MARKER ROW (HIST-CANCELLED) DOESN'T GET ITS OWN
+      * OCCUPANCY-TABLE ENTRY - IT MARKS THE ENTRY ALREADY LOADED FOR
+      * THE RESERVATION IT CANCELS (SEE L4-CANCEL-WRITE-CAMPRES) AS
+      * CANCELLED SO L4-OVERLAP-CHECK TREATS THE SITE/DATE AS FREE
+      * AGAIN ACROSS RUNS, NOT JUST FOR THE REST OF THE RUN THAT
+      * ORIGINATED THE CANCELLATION.
+       L4-LOAD-HISTORY-REC.
+           IF HIST-CANCELLED
+               PERFORM L4-MARK-HISTORY-CANCELLED
+           ELSE
+               IF C-OCC-CTR < 3000
+                   ADD 1 TO C-OCC-CTR
+                   SET OCC-INDEX TO C-OCC-CTR
+                   MOVE HIST-CAMPGROUND TO OCC-CAMPGROUND(OCC-INDEX)
+                   MOVE HIST-SITE TO OCC-SITE(OCC-INDEX)
+                   MOVE HIST-DATE TO OCC-START-NUM(OCC-INDEX)
+                   MOVE HIST-END-DATE TO OCC-END-NUM(OCC-INDEX)
+                   MOVE HIST-CONFIRM-NUM TO
+                       OCC-CONFIRM-NUM(OCC-INDEX)
+                   MOVE HIST-NAME TO OCC-NAME(OCC-INDEX)
+                   MOVE 'N' TO OCC-CANCEL-SW(OCC-INDEX)
+               END-IF
+           END-IF.
+
+       L4-MARK-HISTORY-CANCELLED.
+           PERFORM VARYING OCC-INDEX FROM 1 BY 1
+               UNTIL OCC-INDEX > C-OCC-CTR
+               IF OCC-CONFIRM-NUM(OCC-INDEX) = HIST-CONFIRM-NUM
+                   MOVE 'Y' TO OCC-CANCEL-SW(OCC-INDEX)
+               END-IF
+           END-PERFORM.
+
+       L3-LOAD-RATES.
+           OPEN INPUT RATEFILE.
+           IF WK-RATEFILE-STATUS = '00'
+               PERFORM UNTIL WK-RATEFILE-STATUS NOT = '00'
+                   READ RATEFILE
+                   IF WK-RATEFILE-STATUS = '00' AND C-SITE-CTR < 200
+                       ADD 1 TO C-SITE-CTR
+                       SET SITE-INDEX TO C-SITE-CTR
+                       MOVE RATE-CAMPGROUND TO
+                           TBL-CAMPGROUND(SITE-INDEX)
+                       MOVE RATE-SITE TO TBL-SITE(SITE-INDEX)
+                       MOVE RATE-DAY-AMT TO TBL-DAY-AMT(SITE-INDEX)
+                       MOVE RATE-CAPACITY TO TBL-CAPACITY(SITE-INDEX)
+                       MOVE RATE-SITE-TYPE TO
+                           TBL-SITE-TYPE(SITE-INDEX)
+                   END-IF
+               END-PERFORM
+               CLOSE RATEFILE.
+
+      * IF A PRIOR RUN LEFT A NON-ZERO CHECKPOINT COUNT, THIS RUN IS A
+      * RESTART - SKIP THE RESERVEMASTER RECORDS ALREADY PROCESSED SO
+      * THE APPENDED OUTPUT FILES DO NOT GET DUPLICATE ENTRIES.
+       L3-CHECK-RESTART.
+           MOVE 'N' TO RESTART-SW.
+           OPEN INPUT CKPTFILE.
+           IF WK-CKPT-STATUS = '00'
+               READ CKPTFILE
+                   AT END
+                       PERFORM L4-ZERO-CKPT-REC
+               END-READ
+               CLOSE CKPTFILE
+               MOVE CKPT-REC-CTR TO C-CKPT-COUNT
+               IF C-CKPT-COUNT > 0
+                   MOVE 'Y' TO RESTART-SW
+                   MOVE CKPT-REC-ERR-CTR TO C-REC-ERR-CTR
+                   MOVE CKPT-TOT-ERR-CTR TO C-TOT-ERR-CTR
+                   MOVE CKPT-ACCEPTED-AMT TO C-ACCEPTED-AMT
+                   MOVE CKPT-REJECTED-AMT TO C-REJECTED-AMT
+                   PERFORM L4-SKIP-PROCESSED
+               END-IF
+           END-IF.
+
+       L4-ZERO-CKPT-REC.
+           MOVE ZERO TO CKPT-REC-CTR.
+           MOVE ZERO TO CKPT-REC-ERR-CTR.
+           MOVE ZERO TO CKPT-TOT-ERR-CTR.
+           MOVE ZERO TO CKPT-ACCEPTED-AMT.
+           MOVE ZERO TO CKPT-REJECTED-AMT.
+
+       L4-SKIP-PROCESSED.
+           MOVE C-CKPT-COUNT TO C-REC-CTR.
+           PERFORM VARYING C-SKIP-IDX FROM 1 BY 1
+               UNTIL C-SKIP-IDX > C-CKPT-COUNT
+                   OR MORE-RECS = "NO"
+               READ RESERVEMASTER
+                   AT END
+                       MOVE "NO" TO MORE-RECS
+               END-READ
+           END-PERFORM.
+
+      * RECORDS PROGRESS EVERY 25 INPUT RECORDS SO A RESTART DOES NOT
+      * HAVE TO REPROCESS THE WHOLE FILE FROM RECORD ONE. ALL FOUR
+      * RUNNING TOTALS ARE SAVED, NOT JUST THE READ POSITION, SO
+      * L4-GRANDTOTALS IS ACCURATE FOR THE WHOLE RUN AFTER A RESTART.
+       L3-CHECKPOINT.
+           DIVIDE C-REC-CTR BY 25 GIVING C-CKPT-QUOT
+               REMAINDER C-CKPT-REM.
+           IF C-CKPT-REM = 0
+               OPEN OUTPUT CKPTFILE
+               MOVE C-REC-CTR TO CKPT-REC-CTR
+               MOVE C-REC-ERR-CTR TO CKPT-REC-ERR-CTR
+               MOVE C-TOT-ERR-CTR TO CKPT-TOT-ERR-CTR
+               MOVE C-ACCEPTED-AMT TO CKPT-ACCEPTED-AMT
+               MOVE C-REJECTED-AMT TO CKPT-REJECTED-AMT
+               WRITE CKPT-REC
+               CLOSE CKPTFILE
+           END-IF.
+
+      * RUN COMPLETED NORMALLY - RESET THE CHECKPOINT SO THE NEXT RUN
+      * STARTS FRESH INSTEAD OF LOOKING LIKE A RESTART.
+       L3-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CKPTFILE.
+           PERFORM L4-ZERO-CKPT-REC.
+           WRITE CKPT-REC.
+           CLOSE CKPTFILE.
 
        L3-ERR-HEADINGS.
            ADD 1 TO C-ERR-PCTR.
@@ -443,4 +976,4 @@
            WRITE ERRLINE FROM BLANK-LINE
              AFTER ADVANCING 1 LINE.
            WRITE ERRLINE FROM ERR-COLUMN-HEADINGS
-             AFTER ADVANCING 1 LINE.
\ No newline at end of file
+             AFTER ADVANCING 1 LINE.
