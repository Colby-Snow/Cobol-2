@@ -1,14 +1,25 @@
        01 I-TRAN-REC.
-         05 I-CAMPGROUND PIC X(25).
-           88 VAL-CAMP VALUE 'BUCK CREEK', 'HONEY CREEK', 
-           'ISLAND VIEW'.
-         05 I-SITE.
-           10 I-SITE-L         PIC X.
-           10 I-SITE-N         PIC 99.
-         05 I-DATE.
-           10 I-YY     PIC 9(4).
-           10 I-MM     PIC 99.
-           10 I-DD     PIC 99.
+      * TRANSACTION CODE - 'R' IS A NEW RESERVATION (THE ORIGINAL AND
+      * STILL THE DEFAULT TRANSACTION ON RESERVEMASTER), 'C' IS A
+      * CANCELLATION OF A RESERVATION ALREADY ON CAMPRES.DAT.
+         05 I-TRAN-CODE PIC X.
+           88 TRAN-RESERVATION VALUE 'R'.
+           88 TRAN-CANCELLATION VALUE 'C'.
+      * CAMPGROUND/SITE/DATE GROUPED TOGETHER AS THE RECORD KEY SO
+      * RESERVEMASTER CAN BE ORGANIZED AS AN INDEXED FILE KEYED ON
+      * THIS GROUP.
+         05 I-REC-KEY.
+           10 I-CAMPGROUND PIC X(25).
+             88 VAL-CAMP VALUE 'BUCK CREEK', 'HONEY CREEK',
+             'ISLAND VIEW'.
+           10 I-SITE.
+             15 I-SITE-L         PIC X.
+             15 I-SITE-N         PIC 99.
+           10 I-DATE.
+             15 I-YY     PIC 9(4).
+             15 I-MM     PIC 99.
+             15 I-DD     PIC 99.
+           10 I-DATE-NUM REDEFINES I-DATE PIC 9(8).
          05 I-LEN-STAY         PIC 99.
          05 I-LNAME            PIC X(20).
          05 I-FNAME            PIC X(20).
@@ -26,4 +37,13 @@
              88 VAL-CC-31-DD VALUE 1 THRU 31.
              88 VAL-CC-30-DD VALUE 1 THRU 30.
              88 VAL-CC-28-DD VALUE 1 THRU 28.
-             88 VAL-CC-29-DD VALUE 1 THRU 29.
\ No newline at end of file
+             88 VAL-CC-29-DD VALUE 1 THRU 29.
+      * PARTY SIZE AND SITE TYPE REQUESTED SO THEY CAN BE CHECKED
+      * AGAINST WHAT THE SITE IS ACTUALLY RATED FOR.
+         05 I-OCCUPANTS         PIC 99.
+         05 I-SITE-TYPE         PIC X.
+           88 VAL-SITE-TYPE VALUE 'T', 'R'.
+      * OPTIONAL ON A NEW RESERVATION; REQUIRED (OR CAMPGROUND/SITE/
+      * DATE/NAME SUPPLIED INSTEAD) TO IDENTIFY WHICH RESERVATION A
+      * CANCELLATION TRANSACTION IS REVERSING.
+         05 I-CONFIRM-NUM       PIC X(18).
