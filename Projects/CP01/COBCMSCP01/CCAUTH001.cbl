@@ -0,0 +1,41 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CCAUTH001.
+       DATE-WRITTEN. 08/08/2026.
+       AUTHOR. COLBY SNOW.
+       DATE-COMPILED.
+
+      * CALLED SUBPROGRAM STANDING IN FOR THE CREDIT CARD PROCESSOR'S
+      * AUTHORIZATION INTERFACE. COBCMSCP01 CALLS THIS WITH THE CARD
+      * NUMBER, EXPIRATION, AND AMOUNT AND GETS BACK AN APPROVE/DECLINE
+      * RESPONSE CODE. A REAL PROCESSOR CALL WOULD REPLACE THE LOGIC
+      * IN L1-MAIN WITHOUT CHANGING THE CALLING INTERFACE.
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 C-AUTH-QUOT           PIC 9(13) VALUE ZERO.
+       01 C-AUTH-REM            PIC 9(4) VALUE ZERO.
+
+       LINKAGE SECTION.
+
+       01 I-CCNUM               PIC 9(16).
+       01 I-CCEXP               PIC 9(8).
+       01 I-AMT                 PIC S9(3)V99.
+       01 O-AUTH-RESP           PIC X.
+           88 AUTH-APPROVED     VALUE 'A'.
+           88 AUTH-DECLINED     VALUE 'D'.
+
+       PROCEDURE DIVISION USING I-CCNUM, I-CCEXP, I-AMT,
+           O-AUTH-RESP.
+
+       L1-MAIN.
+      * A CARD NUMBER THAT DIVIDES EVENLY BY 13 IS TREATED AS A
+      * DECLINE SO THE DOWNSTREAM ERROR PATH CAN BE EXERCISED
+      * WITHOUT A REAL PROCESSOR CONNECTION.
+           MOVE 'A' TO O-AUTH-RESP.
+           DIVIDE I-CCNUM BY 13 GIVING C-AUTH-QUOT
+               REMAINDER C-AUTH-REM.
+           IF C-AUTH-REM = 0
+               MOVE 'D' TO O-AUTH-RESP.
+           GOBACK.
