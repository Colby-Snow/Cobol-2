@@ -0,0 +1,38 @@
+       01 ERROR-AREA.
+           05 FILLER    PIC X(40) VALUE 'INVALID CAMPGROUND'.
+           05 FILLER    PIC X(40) VALUE 'SITE LETTER NOT ALPHABETIC'.
+           05 FILLER    PIC X(40) VALUE 'SITE NUMBER NOT NUMERIC'.
+           05 FILLER    PIC X(40) VALUE 'SITE NUMBER MUST BE > ZERO'.
+           05 FILLER    PIC X(40) VALUE 'RES DATE NOT NUMERIC'.
+           05 FILLER    PIC X(40) VALUE 'RES DATE INVALID MONTH'.
+           05 FILLER    PIC X(40) VALUE 'RES DATE INVALID DAY'.
+           05 FILLER    PIC X(40) VALUE 'RES DATE INVALID DAY'.
+           05 FILLER    PIC X(40) VALUE 'RES DATE INVALID LEAP FEB DAY'.
+           05 FILLER    PIC X(40) VALUE 'RES DATE INVALID FEB DAY'.
+           05 FILLER    PIC X(40) VALUE 'RES DATE MUST BE FUTURE DATE'.
+           05 FILLER    PIC X(40) VALUE 'LENGTH OF STAY NOT NUMERIC'.
+           05 FILLER    PIC X(40) VALUE 'LENGTH OF STAY MUST BE 1-12'.
+           05 FILLER    PIC X(40) VALUE 'FIRST NAME MISSING'.
+           05 FILLER    PIC X(40) VALUE 'LAST NAME MISSING'.
+           05 FILLER    PIC X(40) VALUE 'AMOUNT NOT NUMERIC'.
+           05 FILLER    PIC X(40) VALUE 'AMOUNT DOES NOT MATCH RATE'.
+           05 FILLER    PIC X(40) VALUE 'INVALID CREDIT CARD TYPE'.
+           05 FILLER    PIC X(40) VALUE 'CC NUMBER NOT NUMERIC'.
+           05 FILLER    PIC X(40) VALUE 'CARD EXP DATE NOT NUMERIC'.
+           05 FILLER    PIC X(40) VALUE 'CARD EXP INVALID MONTH'.
+           05 FILLER    PIC X(40) VALUE 'CARD EXP INVALID DAY'.
+           05 FILLER    PIC X(40) VALUE 'CARD EXP INVALID DAY'.
+           05 FILLER    PIC X(40) VALUE 'CARD EXP INVALID LEAP FEB DAY'.
+           05 FILLER    PIC X(40) VALUE 'CARD EXP INVALID FEB DAY'.
+           05 FILLER    PIC X(40) VALUE 'CREDIT CARD IS EXPIRED'.
+           05 FILLER    PIC X(40) VALUE 'SITE BOOKED FOR THOSE DATES'.
+           05 FILLER    PIC X(40) VALUE 'CREDIT CARD DECLINED'.
+           05 FILLER    PIC X(40) VALUE 'CANCELLATION NOT FOUND'.
+           05 FILLER    PIC X(40) VALUE 'OCCUPANTS EXCEED CAPACITY'.
+           05 FILLER    PIC X(40) VALUE 'SITE TYPE MISMATCH'.
+           05 FILLER    PIC X(40) VALUE 'OCCUPANTS NOT NUMERIC'.
+           05 FILLER    PIC X(40) VALUE 'INVALID SITE TYPE REQUESTED'.
+           05 FILLER    PIC X(40) VALUE 'INVALID TRANSACTION CODE'.
+
+       01 ERROR-TABLE REDEFINES ERROR-AREA.
+           05 ERR-MSG   PIC X(40) OCCURS 34 TIMES.
